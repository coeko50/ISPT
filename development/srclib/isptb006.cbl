@@ -0,0 +1,327 @@
+      *COBOL PGM SOURCE FOR isptb006                                    00010015
+      *RETRIEVAL                                                        00020015
+      *DMLIST                                                           00030015
+       IDENTIFICATION DIVISION.                                         00040015
+       PROGRAM-ID.                     isptb006.                        00050015
+       AUTHOR.                         Kosie.                           00060015
+       DATE-WRITTEN.                   26/08/09.                        00070015
+      *----------------------------------------------------------------*00080015
+      *                                                                *00090015
+      *                                                                *00100015
+      * Nightly batch job to reconcile the JSON dictionary against the *00110015
+      * compiled load area.                                            *00120015
+      *                                                                *00130015
+      * Walks every RCDSYN-079 carrying the LANGUAGE=JSON attribute    *00140015
+      * (the same attribute-093/RCDSYNATTR-141 traversal isptc001 uses *00150015
+      * in 0205-get-json-attr/0210-get-jsonrec, but driven from the    *00160015
+      * attribute occurrence outward to reach every tagged record      *00170015
+      * instead of just the synonyms of one already-known record) and  *00180015
+      * calls isptc002 in describe mode (WE-DESCRIBE-IND = 'D') for    *00190015
+      * each one to see whether a compiled #JSONMAP module exists.     *00200015
+      *                                                                *00210015
+      * Then walks every compiled LOADHDR-156 #JSONMAP module in the   *00220015
+      * load area and checks it back against ISPT.RECORD_INFO to spot *00230015
+      * a module whose source RCDSYN no longer exists or has been      *00240015
+      * re-versioned since it was last compiled.                       *00250015
+      *                                                                *00260015
+      * Anomalies are written to RECONRPT for review before a stale    *00270015
+      * or missing endpoint causes a production failure.                *00280015
+      *                                                                *00290015
+      * -------------------------------------------------------------  *00300015
+      *                                                                *00310015
+      * Assumptions (no precedent exists in the network for a system-  *00320015
+      * wide walk - every existing OBTAIN/FIND in this shop is a keyed *00330015
+      * lookup starting from an already-known record) :                *00340015
+      *                                                                *00350015
+      *   ATTR-RCDSYNATT - a set owned by ATTRIBUTE-093 with           *00360015
+      *   RCDSYNATTR-141 as member, mirroring the existing             *00370015
+      *   RCDSYN-RCDSYNATT set (RCDSYNATTR-141 is the intersection     *00380015
+      *   record joining RCDSYN-079 and ATTRIBUTE-093, so it is a      *00390015
+      *   member of an owner set on both sides of the many-to-many -   *00400015
+      *   only the RCDSYN-079 side is exercised anywhere else today).  *00410015
+      *   Walking it from the JSON attribute-093 occurrence found by   *00420015
+      *   0205-get-json-attr's own logic reaches every tagged record.  *00430015
+      *                                                                *00440015
+      *   SYS-LOADHDR - a SYSTEM-owned set over LOADHDR-156, the usual *00450015
+      *   IDMS pattern for enumerating every occurrence of a record    *00460015
+      *   type with no natural single owner.                           *00470015
+      *                                                                *00480015
+      * Maintenance                                                    *00490015
+      * 26/08/09  new program                                          *00500015
+      *                                                                *00510015
+      *----------------------------------------------------------------*00520015
+       ENVIRONMENT DIVISION.                                            00530015
+      *                                                                 00540015
+       CONFIGURATION SECTION.                                           00550015
+      *SOURCE-COMPUTER.                IBM WITH DEBUGGING MODE.         00560015
+      *                                                                 00570015
+       IDMS-CONTROL SECTION.                                            00580015
+       PROTOCOL.  MODE IS BATCH            DEBUG                        00590015
+                  IDMS-RECORDS MANUAL.                                  00600015
+      *----------------------------------------------------------------*00610015
+      *                                                                *00620015
+      *----------------------------------------------------------------*00630015
+       INPUT-OUTPUT SECTION.                                            00640015
+       FILE-CONTROL.                                                    00650015
+           SELECT RECONRPT    ASSIGN TO RECONRPT                        00660015
+               FILE STATUS IS WS-RECONRPT-STATUS.                       00670015
+      *----------------------------------------------------------------*00680015
+      *                                                                *00690015
+      *----------------------------------------------------------------*00700015
+       DATA DIVISION.                                                   00710015
+      *                                                                 00720015
+       SCHEMA SECTION.                                                  00730015
+       DB    IDMSNWKA WITHIN IDMSNTWK VERSION 1.                        00740015
+      *----------------------------------------------------------------*00750015
+      *                                                                *00760015
+      *----------------------------------------------------------------*00770015
+       FILE SECTION.                                                    00780015
+       FD  RECONRPT                                                     00790015
+           RECORDING MODE IS F.                                         00800015
+       01  RECONRPT-LINE                       PIC X(132).              00810015
+      *----------------------------------------------------------------*00820015
+       WORKING-STORAGE SECTION.                                         00830015
+        01 FILLER                                 PIC X(50) VALUE       00840015
+            '*******  isptb006  WORKING STORAGE STARTS HERE -->'.       00850015
+
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.                        00860015
+        77 wk-dbname                           PIC x(8).                00870015
+        77 ws-rec-name                         PIC x(32).                00880015
+        77 ws-cnt                              PIC S9(8) COMP.           00890015
+        EXEC SQL  end  DECLARE SECTION END-EXEC.                        00900015
+
+        01 WORK-FIELDS.                                                 00910015
+           05 W-report-cnt                       PIC S9(4) COMP.        00920015
+           05 W-missing-cnt                      PIC S9(4) COMP.        00930015
+           05 W-orphan-cnt                       PIC S9(4) COMP.        00940015
+           05 WS-RECONRPT-STATUS                 PIC X(02).             00950015
+
+        01 REPORT-FIELDS.                                               00960015
+           05 RPT-DICT-VS-MODULE.                                       00970015
+              10 FILLER          PIC X(20) VALUE                        00980015
+                 'MISSING JSONMAP FOR '.                                00990015
+              10 RPT-REC-NAME    PIC X(32).                             01000015
+              10 FILLER          PIC X(01) VALUE SPACE.                 01010015
+              10 FILLER          PIC X(40) VALUE                        01020015
+                 '- record is JSON tagged, no compiled '.               01030015
+              10 FILLER          PIC X(39) VALUE                        01040015
+                 'module found.'.                                       01050015
+           05 RPT-ORPHAN-MODULE.                                        01060015
+              10 FILLER          PIC X(24) VALUE                        01070015
+                 'ORPHANED COMPILED MOD - '.                             01080015
+              10 RPT-MODNAME     PIC X(08).                             01090015
+              10 FILLER          PIC X(01) VALUE SPACE.                 01100015
+              10 FILLER          PIC X(60) VALUE                        01110015
+                 'source RCDSYN no longer exists in RECORD_INFO.'.       01120015
+           05 RPT-TOTALS.                                                01130015
+              10 FILLER          PIC X(24) VALUE                        01140015
+                 'RECONCILIATION TOTALS - '.                             01150015
+              10 FILLER          PIC X(10) VALUE 'MISSING = '.           01160015
+              10 RPT-MISSING-CNT PIC ZZZ9.                              01170015
+              10 FILLER          PIC X(01) VALUE SPACE.                 01180015
+              10 FILLER          PIC X(10) VALUE 'ORPHANS = '.           01190015
+              10 RPT-ORPHAN-CNT  PIC ZZZ9.                              01200015
+
+        01 COPY IDMS SUBSCHEMA-NAMES.                                   01210015
+        01 IDMS-WORK-AREA.                                              01220015
+           02 COPY IDMS SUBSCHEMA-CTRL.                                 01230015
+           02 COPY IDMS RECORD class-092.                               01240015
+           02 COPY IDMS RECORD attribute-093.                           01250015
+           02 COPY IDMS RECORD RCDSYN-079.                              01260015
+           02 COPY IDMS RECORD RCDSYNATTR-141.                          01270015
+           02 COPY IDMS RECORD LOADHDR-156.                             01280015
+           02 WS-SAVE-DBKEY-TABLE.                                      01290015
+              05 WS-SAVE-DBKEY-attr             PIC S9(8) COMP SYNC.    01300015
+              05 WS-SAVE-DBKEY-work             PIC S9(8) COMP SYNC.    01310015
+
+        01 CALL-FIELDS.                                                 01320015
+           05 COPY IDMS record ispt-jsonschema.                         01330015
+           05 COPY IDMS record ispt-endpoint-definition.                01340015
+           05 COPY IDMS record ispt-validation-rules.                   01350015
+           05 W-DESCRIBE-IND                     PIC X(01) VALUE 'D'.   01360015
+      *----------------------------------------------------------------*01370015
+       PROCEDURE DIVISION.                                              01380015
+      *----------------------------------------------------------------*01390015
+      *                                                                *01400015
+      *----------------------------------------------------------------*01410015
+       0000-MAINLINE                       SECTION.                    01420015
+      *----------------------------------------------------------------*01430015
+       SECTION-ENTRY.                                                  01440015
+           DISPLAY '*  isptb006 ENTRY               *'.                01450015
+           PERFORM 0100-BIND-DATABASE.                                 01460015
+           OPEN OUTPUT RECONRPT.                                       01470015
+           MOVE 0 TO W-MISSING-CNT, W-ORPHAN-CNT.                      01480015
+
+           PERFORM 0200-GET-JSON-ATTR.                                 01490015
+           IF NOT DB-REC-NOT-FOUND                                     01500015
+              PERFORM 0300-CHECK-DICT-AGAINST-MODULES                  01510015
+           END-IF.                                                     01520015
+
+           PERFORM 0400-CHECK-MODULES-AGAINST-DICT.                    01530015
+
+           MOVE W-MISSING-CNT TO RPT-MISSING-CNT.                      01540015
+           MOVE W-ORPHAN-CNT  TO RPT-ORPHAN-CNT.                       01550015
+           WRITE RECONRPT-LINE FROM RPT-TOTALS.                        01560015
+
+           PERFORM 9000-FINISH.                                        01570015
+           EXIT PROGRAM.                                               01580015
+           STOP RUN.                                                   01590015
+       SECTION-EXIT.                                                   01600015
+           EXIT.                                                       01610015
+      *----------------------------------------------------------------*01620015
+      *                                                                *01630015
+      *----------------------------------------------------------------*01640015
+       0100-BIND-DATABASE                  SECTION.                    01650015
+      *----------------------------------------------------------------*01660015
+       SECTION-ENTRY.                                                  01670015
+           exec sql                                                    01680015
+               select segment                                          01690015
+                 into :wk-dbname                                       01700015
+               from system.schema                                      01710015
+               where name = 'ISPTDICT'                                 01720015
+           end-exec.                                                   01730015
+
+           if sqlcode not = 0                                          01740015
+              display ' isptb006 Error getting DB-NAME, sqlcode='      01750015
+                 sqlcode ' state: ' sqlstate                           01760015
+              go to section-exit                                       01770015
+           end-if.                                                     01780015
+
+           MOVE 'ISPTB006' TO PROGRAM-NAME.                            01790015
+           BIND RUN-UNIT  dbname wk-dbname                             01800015
+           IF ANY-ERROR-STATUS                                         01810015
+              PERFORM 9999-DB-ERROR                                    01820015
+           END-IF                                                      01830015
+           BIND class-092                                              01840015
+           BIND attribute-093                                          01850015
+           BIND RCDSYN-079                                             01860015
+           BIND RCDSYNATTR-141                                         01870015
+           BIND LOADHDR-156                                            01880015
+           IF ANY-ERROR-STATUS                                         01890015
+              PERFORM 9999-DB-ERROR                                    01900015
+           END-IF.                                                     01910015
+           ready  ddldml usage-mode retrieval.                         01920015
+       SECTION-EXIT.                                                   01930015
+           EXIT.                                                       01940015
+      *----------------------------------------------------------------*01950015
+      *  same JSON attribute-093/'LANGUAGE' lookup as isptc001's       *01960015
+      *  0205-get-json-attr, kept here at 0200 rather than shared      *01970015
+      *  since a batch driver has no CALLed access to isptc001's own   *01980015
+      *  private WORKING-STORAGE.                                      *01990015
+      *----------------------------------------------------------------*02000015
+       0200-GET-JSON-ATTR                  SECTION.                    02010015
+      *----------------------------------------------------------------*02020015
+       SECTION-ENTRY.                                                  02030015
+           move 'JSON' to attr-name-093.                               02040015
+           obtain calc  attribute-093.                                 02050015
+       do-while-attr.                                                  02060015
+           IF DB-REC-NOT-FOUND                                         02070015
+              display program-name ' Language JSON not defined.'       02080015
+              GO TO SECTION-EXIT                                       02090015
+           END-IF.                                                     02100015
+           perform idms-status.                                        02110015
+           obtain OWNER within class-attr.                             02120015
+           perform idms-status.                                        02130015
+           if class-name-092 = 'LANGUAGE'                              02140015
+              accept WS-SAVE-DBKEY-attr from ATTRIBUTE-093              02150015
+                 currency                                              02160015
+              GO TO SECTION-EXIT                                       02170015
+           END-IF.                                                     02180015
+           find duplicate attribute-093.                               02190015
+           go to do-while-attr.                                        02200015
+       SECTION-EXIT.                                                   02210015
+           EXIT.                                                       02220015
+      *----------------------------------------------------------------*02230015
+      *  walk every RCDSYNATTR-141 owned by the JSON attribute-093     *02240015
+      *  occurrence (ATTR-RCDSYNATT) to reach every RCDSYN-079 tagged  *02250015
+      *  for JSON export system-wide, and describe-check it against    *02260015
+      *  the compiled load area via isptc002.                          *02270015
+      *----------------------------------------------------------------*02280015
+       0300-CHECK-DICT-AGAINST-MODULES     SECTION.                    02290015
+      *----------------------------------------------------------------*02300015
+       SECTION-ENTRY.                                                  02310015
+           find db-key is WS-SAVE-DBKEY-attr.                          02320015
+           perform idms-status.                                        02330015
+           obtain first RCDSYNATTR-141 within ATTR-RCDSYNATT.          02340015
+       do-while-attr-rcdsyn.                                           02350015
+           if db-end-of-set                                            02360015
+              go to section-exit                                       02370015
+           end-if.                                                     02380015
+           perform idms-status.                                        02390015
+           obtain owner within RCDSYN-RCDSYNATT.                       02400015
+           perform idms-status.                                        02410015
+
+           move rsyn-name-079 to we-jsonMap-name.                      02420015
+           move 'D'           to W-DESCRIBE-IND.                       02430015
+           call 'isptc002' using ispt-jsonschema                       02440015
+                                  ispt-endpoint-definition              02450015
+                                  ispt-validation-rules                 02460015
+                                  W-DESCRIBE-IND.                       02470015
+
+           if we-return-code = 100 or we-return-code = 4               02480015
+              add 1 to W-MISSING-CNT                                   02490015
+              move rsyn-name-079 to RPT-REC-NAME                       02500015
+              write RECONRPT-LINE from RPT-DICT-VS-MODULE              02510015
+           end-if.                                                     02520015
+
+           find db-key is WS-SAVE-DBKEY-attr.                          02530015
+           perform idms-status.                                        02540015
+           obtain next RCDSYNATTR-141 within ATTR-RCDSYNATT.           02550015
+           go to do-while-attr-rcdsyn.                                 02560015
+       SECTION-EXIT.                                                   02570015
+           EXIT.                                                       02580015
+      *----------------------------------------------------------------*02590015
+      *  walk every compiled #JSONMAP module and confirm its source    *02600015
+      *  RCDSYN is still present in ISPT.RECORD_INFO.  a module whose  *02610015
+      *  source has been dropped or re-versioned out from under it is  *02620015
+      *  reported as an orphan.                                        *02630015
+      *----------------------------------------------------------------*02640015
+       0400-CHECK-MODULES-AGAINST-DICT     SECTION.                    02650015
+      *----------------------------------------------------------------*02660015
+       SECTION-ENTRY.                                                  02670015
+           obtain first LOADHDR-156 within SYS-LOADHDR.                02680015
+       do-while-loadhdr.                                               02690015
+           if db-end-of-set                                            02700015
+              go to section-exit                                       02710015
+           end-if.                                                     02720015
+           perform idms-status.                                        02730015
+
+           if LOADHDR-VERS-156 = 1                                     02740015
+              move LOADHDR-MODNAME-156 to ws-rec-name                  02750015
+              move 0 to ws-cnt                                         02760015
+              exec sql                                                 02770015
+                  select count(*)                                      02780015
+                    into :ws-cnt                                       02790015
+                  from ispt.record_info                                02800015
+                  where rec = :ws-rec-name                             02810015
+              end-exec                                                 02820015
+              if ws-cnt = 0                                            02830015
+                 add 1 to W-ORPHAN-CNT                                 02840015
+                 move LOADHDR-MODNAME-156 to RPT-MODNAME               02850015
+                 write RECONRPT-LINE from RPT-ORPHAN-MODULE            02860015
+              end-if                                                   02870015
+           end-if.                                                     02880015
+
+           obtain next LOADHDR-156 within SYS-LOADHDR.                 02890015
+           go to do-while-loadhdr.                                     02900015
+       SECTION-EXIT.                                                   02910015
+           EXIT.                                                       02920015
+      *----------------------------------------------------------------*02930015
+       9000-FINISH                         SECTION.                    02940015
+      *----------------------------------------------------------------*02950015
+       SECTION-ENTRY.                                                  02960015
+           finish.                                                     02970015
+           CLOSE RECONRPT.                                             02980015
+       SECTION-EXIT.                                                   02990015
+           EXIT.                                                       03000015
+      *----------------------------------------------------------------*03010015
+       copy idms idms-status.                                          03020015
+      *----------------------------------------------------------------*03030015
+       9999-DB-ERROR                       SECTION.                    03040015
+      *----------------------------------------------------------------*03050015
+       SECTION-ENTRY.                                                  03060015
+           DISPLAY '       9999-DB-ERROR'.                             03070015
+           EXIT PROGRAM.                                               03080015
+           STOP RUN.                                                   03090015
+       SECTION-EXIT.                                                   03100015
+           EXIT.                                                       03110015
