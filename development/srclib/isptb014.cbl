@@ -0,0 +1,380 @@
+      *COBOL PGM SOURCE FOR isptb014                                    00010015
+      *RETRIEVAL                                                        00020015
+      *DMLIST                                                           00030015
+       IDENTIFICATION DIVISION.                                         00040015
+       PROGRAM-ID.                     isptb014.                        00050015
+       AUTHOR.                         Kosie.                           00060015
+       DATE-WRITTEN.                   26/08/09.                        00070015
+      *----------------------------------------------------------------*00080015
+      *                                                                *00090015
+      *                                                                *00100015
+      * Nightly batch extraction of the full JSON dictionary.          *00110015
+      *                                                                *00120015
+      * Walks every RCDSYN-079 carrying the LANGUAGE=JSON attribute    *00130015
+      * (the same attribute-093/RCDSYNATTR-141 traversal isptc001 uses *00140015
+      * in 0205-get-json-attr/0210-get-jsonrec, reached from the       *00150015
+      * attribute occurrence outward exactly as in isptb006) and, for  *00160015
+      * each one, drives ISPT.RECORD_INFO with an ordinary keyed SQL   *00170015
+      * cursor - the same one-record-at-a-time access isptc001 was     *00180015
+      * built for - to dump every element row to EXPORTF.               *00190015
+      *                                                                *00200015
+      * Restart checkpointing : the REC-NAME/RECVER of the last record *00210015
+      * fully extracted is rewritten to CHKPT after each record        *00220015
+      * completes.  On restart, CHKPT is read once at open; every      *00230015
+      * JSON-tagged record up to and including that key is skipped so  *00240015
+      * the run picks up with the next one instead of starting over.   *00250015
+      *                                                                *00260015
+      * -------------------------------------------------------------  *00270015
+      *                                                                *00280015
+      * Same ATTR-RCDSYNATT set assumption documented in isptb006 is   *00290015
+      * used here to walk every JSON-tagged RCDSYN-079 system-wide.     *00300015
+      *                                                                *00310015
+      * Maintenance                                                    *00320015
+      * 26/08/09  new program                                          *00330015
+      *                                                                *00340015
+      *----------------------------------------------------------------*00350015
+       ENVIRONMENT DIVISION.                                            00360015
+      *                                                                 00370015
+       CONFIGURATION SECTION.                                           00380015
+      *SOURCE-COMPUTER.                IBM WITH DEBUGGING MODE.         00390015
+      *                                                                 00400015
+       IDMS-CONTROL SECTION.                                            00410015
+       PROTOCOL.  MODE IS BATCH            DEBUG                        00420015
+                  IDMS-RECORDS MANUAL.                                  00430015
+      *----------------------------------------------------------------*00440015
+      *                                                                *00450015
+      *----------------------------------------------------------------*00460015
+       INPUT-OUTPUT SECTION.                                            00470015
+       FILE-CONTROL.                                                    00480015
+           SELECT EXPORTF     ASSIGN TO EXPORTF                         00490015
+               FILE STATUS IS WS-EXPORTF-STATUS.                        00500015
+           SELECT CHKPT       ASSIGN TO CHKPT                           00510015
+               FILE STATUS IS WS-CHKPT-STATUS.                          00520015
+      *----------------------------------------------------------------*00530015
+      *                                                                *00540015
+      *----------------------------------------------------------------*00550015
+       DATA DIVISION.                                                   00560015
+      *                                                                 00570015
+       SCHEMA SECTION.                                                  00580015
+       DB    IDMSNWKA WITHIN IDMSNTWK VERSION 1.                        00590015
+      *----------------------------------------------------------------*00600015
+      *                                                                *00610015
+      *----------------------------------------------------------------*00620015
+       FILE SECTION.                                                    00630015
+       FD  EXPORTF                                                      00640015
+           RECORDING MODE IS F.                                        00650015
+       01  EXPORTF-RECORD.                                              00660015
+           05 EXP-REC-NAME                    PIC X(32).                00670015
+           05 EXP-RECVER                      PIC 9(04).                00680015
+           05 EXP-JSONFLD                     PIC X(32).                00690015
+           05 EXP-ELE                         PIC X(32).                00700015
+           05 EXP-SEQ                         PIC 9(08).                00710015
+           05 EXP-LVL                         PIC 9(04).                00720015
+           05 EXP-ISGRP                       PIC X(01).                00730015
+           05 EXP-ISMAPFLD                    PIC X(01).                00740015
+           05 EXP-ISREQ                       PIC X(01).                00750015
+           05 EXP-ISUPD                       PIC X(01).                00760015
+           05 EXP-POS                         PIC 9(04).                00770015
+           05 EXP-OFFSET                      PIC 9(04).                00780015
+           05 EXP-ELEPIC                      PIC X(08).                00790015
+           05 EXP-DTYPE                       PIC 9(04).                00800015
+           05 EXP-LEN                         PIC 9(04).                00810015
+           05 EXP-DLEN                        PIC 9(04).                00820015
+           05 EXP-PREC                        PIC 9(04).                00830015
+           05 EXP-SCALE                       PIC 9(04).                00840015
+           05 EXP-OCC                         PIC 9(04).                00850015
+           05 EXP-DESC                        PIC X(32).                00860015
+           05 EXP-PREFIX                      PIC X(08).                00870015
+           05 FILLER                          PIC X(10) VALUE SPACE.    00880015
+
+       FD  CHKPT                                                        00890015
+           RECORDING MODE IS F.                                        00900015
+       01  CHKPT-RECORD.                                                00910015
+           05 CKPT-REC-NAME                   PIC X(32).                00920015
+           05 CKPT-RECVER                     PIC 9(04).                00930015
+      *----------------------------------------------------------------*00940015
+       WORKING-STORAGE SECTION.                                         00950015
+        01 FILLER                                 PIC X(50) VALUE       00960015
+            '*******  isptb014  WORKING STORAGE STARTS HERE -->'.       00970015
+
+        01 WORK-FIELDS.                                                 00980015
+           05 W-resuming-sw                      PIC X(01) VALUE 'N'.   00990015
+              88 W-RESUMING                          VALUE 'Y'.         01000015
+              88 W-NOT-RESUMING                       VALUE 'N'.        01010015
+           05 W-ckpt-rec-name                    PIC X(32).             01020015
+           05 W-ckpt-recver                      PIC 9(04).             01030015
+           05 W-extract-cnt                      PIC S9(8) COMP VALUE 0.01040015
+           05 WS-EXPORTF-STATUS                  PIC X(02).             01050015
+           05 WS-CHKPT-STATUS                    PIC X(02).             01060015
+
+        01 COPY IDMS SUBSCHEMA-NAMES.                                   01070015
+        01 IDMS-WORK-AREA.                                              01080015
+           02 COPY IDMS SUBSCHEMA-CTRL.                                 01090015
+           02 COPY IDMS RECORD class-092.                               01100015
+           02 COPY IDMS RECORD attribute-093.                           01110015
+           02 COPY IDMS RECORD RCDSYN-079.                              01120015
+           02 COPY IDMS RECORD RCDSYNATTR-141.                          01130015
+           02 WS-SAVE-DBKEY-TABLE.                                      01140015
+              05 WS-SAVE-DBKEY-attr             PIC S9(8) COMP SYNC.    01150015
+              05 WS-SAVE-DBKEY-work             PIC S9(8) COMP SYNC.    01160015
+
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.                        01170015
+        77 wk-dbname                           PIC x(8).                01180015
+        77 sql-rec-name                        PIC X(32).               01190015
+        77 sql-recver                          PIC S9(4) COMP.          01200015
+        77 sql-jsonfld                         PIC X(32).               01210015
+        77 sql-ele                             PIC X(32).               01220015
+        77 sql-seq                             PIC S9(8) COMP.          01230015
+        77 sql-lvl                             PIC S9(4) COMP.          01240015
+        77 sql-isgrp                           PIC X(1).                01250015
+        77 sql-ismapfld                        PIC X(1).                01260015
+        77 sql-isreq                           PIC X(1).                01270015
+        77 sql-isupd                           PIC X(1).                01280015
+        77 sql-pos                             PIC S9(4) COMP.          01290015
+        77 sql-offset                          PIC S9(4) COMP.          01300015
+        77 sql-elepic                          PIC X(8).                01310015
+        77 sql-dtype                           PIC S9(4) COMP.          01320015
+        77 sql-len                             PIC S9(4) COMP.          01330015
+        77 sql-dlen                            PIC S9(4) COMP.          01340015
+        77 sql-prec                            PIC S9(4) COMP.          01350015
+        77 sql-scale                           PIC S9(4) COMP.          01360015
+        77 sql-occ                             PIC S9(4) COMP.          01370015
+        77 sql-desc                            PIC X(32).               01380015
+        77 sql-prefix                          PIC X(8).                01390015
+        EXEC SQL  end  DECLARE SECTION END-EXEC.                        01400015
+
+        EXEC SQL DECLARE EXPWALK CURSOR FOR                             01410015
+             SELECT JSONFLD, ELE, SEQ, LVL, ISGRP, ISMAPFLD,             01420015
+                    ISREQ, ISUPD, POS, Offset, ELEPIC, DTYPE,            01430015
+                    LEN, DLEN, PREC, SCALE, OCC, DESC, PREFIX            01440015
+               FROM ISPT.RECORD_INFO                                    01450015
+              WHERE REC = :sql-rec-name                                 01460015
+                AND RECVER = :sql-recver                                01470015
+              ORDER BY SEQ                                              01480015
+        END-EXEC.                                                       01490015
+      *----------------------------------------------------------------*01500015
+       PROCEDURE DIVISION.                                              01510015
+      *----------------------------------------------------------------*01520015
+      *                                                                *01530015
+      *----------------------------------------------------------------*01540015
+       0000-MAINLINE                       SECTION.                    01550015
+      *----------------------------------------------------------------*01560015
+       SECTION-ENTRY.                                                  01570015
+           DISPLAY '*  isptb014 ENTRY               *'.                01580015
+           PERFORM 0050-READ-CHECKPOINT.                                01590015
+           PERFORM 0100-BIND-DATABASE.                                 01600015
+           OPEN OUTPUT EXPORTF.                                        01610015
+
+           PERFORM 0200-GET-JSON-ATTR.                                 01620015
+           IF NOT DB-REC-NOT-FOUND                                     01630015
+              PERFORM 0300-WALK-DICTIONARY                             01640015
+           END-IF.                                                     01650015
+
+           DISPLAY 'ISPTB014 - RECORDS EXTRACTED: ' W-EXTRACT-CNT.     01660015
+           PERFORM 9000-FINISH.                                        01670015
+           CLOSE EXPORTF.                                              01680015
+           EXIT PROGRAM.                                               01690015
+           STOP RUN.                                                   01700015
+       SECTION-EXIT.                                                   01710015
+           EXIT.                                                       01720015
+      *----------------------------------------------------------------*01730015
+      *  read the checkpoint left by a prior, possibly abended, run.   *01740015
+      *  an empty/absent CHKPT means this is a fresh run - process     *01750015
+      *  every JSON-tagged record from the top.                        *01760015
+      *----------------------------------------------------------------*01770015
+       0050-READ-CHECKPOINT                SECTION.                    01780015
+      *----------------------------------------------------------------*01790015
+       SECTION-ENTRY.                                                  01800015
+           MOVE 'N' TO W-resuming-sw.                                  01810015
+           OPEN INPUT CHKPT.                                           01820015
+           IF WS-CHKPT-STATUS = '00'                                   01830015
+              READ CHKPT                                               01840015
+                 AT END                                                01850015
+                    CONTINUE                                           01860015
+                 NOT AT END                                            01870015
+                    MOVE CKPT-REC-NAME TO W-ckpt-rec-name               01880015
+                    MOVE CKPT-RECVER   TO W-ckpt-recver                 01890015
+                    SET W-RESUMING     TO TRUE                          01900015
+                    DISPLAY 'ISPTB014 - RESTARTING AFTER '              01910015
+                        W-ckpt-rec-name ' V' W-ckpt-recver              01920015
+              END-READ                                                 01930015
+              CLOSE CHKPT                                               01940015
+           END-IF.                                                     01950015
+       SECTION-EXIT.                                                   01960015
+           EXIT.                                                       01970015
+      *----------------------------------------------------------------*01980015
+       0100-BIND-DATABASE                  SECTION.                    01990015
+      *----------------------------------------------------------------*02000015
+       SECTION-ENTRY.                                                  02010015
+           exec sql                                                    02020015
+               select segment                                          02030015
+                 into :wk-dbname                                       02040015
+               from system.schema                                      02050015
+               where name = 'ISPTDICT'                                 02060015
+           end-exec.                                                   02070015
+
+           if sqlcode not = 0                                          02080015
+              display ' isptb014 Error getting DB-NAME, sqlcode='      02090015
+                 sqlcode ' state: ' sqlstate                           02100015
+              go to section-exit                                       02110015
+           end-if.                                                     02120015
+
+           MOVE 'ISPTB014' TO PROGRAM-NAME.                            02130015
+           BIND RUN-UNIT  dbname wk-dbname                             02140015
+           IF ANY-ERROR-STATUS                                         02150015
+              PERFORM 9999-DB-ERROR                                    02160015
+           END-IF                                                      02170015
+           BIND class-092                                              02180015
+           BIND attribute-093                                          02190015
+           BIND RCDSYN-079                                             02200015
+           BIND RCDSYNATTR-141                                         02210015
+           IF ANY-ERROR-STATUS                                         02220015
+              PERFORM 9999-DB-ERROR                                    02230015
+           END-IF.                                                     02240015
+           ready  ddldml usage-mode retrieval.                         02250015
+       SECTION-EXIT.                                                   02260015
+           EXIT.                                                       02270015
+      *----------------------------------------------------------------*02280015
+      *  same JSON attribute-093/'LANGUAGE' lookup as isptb006's       *02290015
+      *  0200-GET-JSON-ATTR.                                            *02300015
+      *----------------------------------------------------------------*02310015
+       0200-GET-JSON-ATTR                  SECTION.                    02320015
+      *----------------------------------------------------------------*02330015
+       SECTION-ENTRY.                                                  02340015
+           move 'JSON' to attr-name-093.                               02350015
+           obtain calc  attribute-093.                                 02360015
+       do-while-attr.                                                  02370015
+           IF DB-REC-NOT-FOUND                                         02380015
+              display program-name ' Language JSON not defined.'       02390015
+              GO TO SECTION-EXIT                                       02400015
+           END-IF.                                                     02410015
+           perform idms-status.                                        02420015
+           obtain OWNER within class-attr.                             02430015
+           perform idms-status.                                        02440015
+           if class-name-092 = 'LANGUAGE'                              02450015
+              accept WS-SAVE-DBKEY-attr from ATTRIBUTE-093              02460015
+                 currency                                              02470015
+              GO TO SECTION-EXIT                                       02480015
+           END-IF.                                                     02490015
+           find duplicate attribute-093.                               02500015
+           go to do-while-attr.                                        02510015
+       SECTION-EXIT.                                                   02520015
+           EXIT.                                                       02530015
+      *----------------------------------------------------------------*02540015
+      *  walk every RCDSYNATTR-141 owned by the JSON attribute-093     *02550015
+      *  occurrence (ATTR-RCDSYNATT), skip everything up to and        *02560015
+      *  including the checkpoint key on a restart, then extract each  *02570015
+      *  remaining record via SQL and checkpoint after it completes.   *02580015
+      *----------------------------------------------------------------*02590015
+       0300-WALK-DICTIONARY                SECTION.                    02600015
+      *----------------------------------------------------------------*02610015
+       SECTION-ENTRY.                                                  02620015
+           find db-key is WS-SAVE-DBKEY-attr.                          02630015
+           perform idms-status.                                        02640015
+           obtain first RCDSYNATTR-141 within ATTR-RCDSYNATT.          02650015
+       do-while-attr-rcdsyn.                                           02660015
+           if db-end-of-set                                            02670015
+              go to section-exit                                       02680015
+           end-if.                                                     02690015
+           perform idms-status.                                        02700015
+           obtain owner within RCDSYN-RCDSYNATT.                       02710015
+           perform idms-status.                                        02720015
+
+           if W-RESUMING                                               02730015
+              if rsyn-name-079 = W-ckpt-rec-name                        02740015
+              and rsyn-ver-079 = W-ckpt-recver                          02750015
+                 SET W-NOT-RESUMING TO TRUE                             02760015
+              end-if                                                   02770015
+              go to next-attr-rcdsyn                                   02780015
+           end-if.                                                     02790015
+
+           move rsyn-name-079 to sql-rec-name.                         02800015
+           move rsyn-ver-079  to sql-recver.                           02810015
+           perform 0400-EXTRACT-RECORD.                                02820015
+           move rsyn-name-079 to CKPT-REC-NAME.                        02830015
+           move rsyn-ver-079  to CKPT-RECVER.                          02840015
+           perform 0500-WRITE-CHECKPOINT.                              02850015
+
+       next-attr-rcdsyn.                                               02860015
+           find db-key is WS-SAVE-DBKEY-attr.                          02870015
+           perform idms-status.                                        02880015
+           obtain next RCDSYNATTR-141 within ATTR-RCDSYNATT.           02890015
+           go to do-while-attr-rcdsyn.                                 02900015
+       SECTION-EXIT.                                                   02910015
+           EXIT.                                                       02920015
+      *----------------------------------------------------------------*02930015
+       0400-EXTRACT-RECORD                 SECTION.                    02940015
+      *----------------------------------------------------------------*02950015
+       SECTION-ENTRY.                                                  02960015
+           EXEC SQL OPEN EXPWALK END-EXEC.                             02970015
+       fetch-loop.                                                     02980015
+           EXEC SQL                                                    02990015
+               FETCH EXPWALK                                           03000015
+                 INTO :sql-jsonfld, :sql-ele, :sql-seq, :sql-lvl,       03010015
+                      :sql-isgrp, :sql-ismapfld, :sql-isreq,            03020015
+                      :sql-isupd, :sql-pos, :sql-offset, :sql-elepic,   03030015
+                      :sql-dtype, :sql-len, :sql-dlen, :sql-prec,       03040015
+                      :sql-scale, :sql-occ, :sql-desc, :sql-prefix      03050015
+           END-EXEC.                                                   03060015
+           if sqlcode not = 0                                          03070015
+              go to close-expwalk                                     03080015
+           end-if.                                                     03090015
+
+           move sql-rec-name  to EXP-REC-NAME.                         03100015
+           move sql-recver    to EXP-RECVER.                           03110015
+           move sql-jsonfld   to EXP-JSONFLD.                          03120015
+           move sql-ele       to EXP-ELE.                              03130015
+           move sql-seq       to EXP-SEQ.                              03140015
+           move sql-lvl       to EXP-LVL.                              03150015
+           move sql-isgrp     to EXP-ISGRP.                            03160015
+           move sql-ismapfld  to EXP-ISMAPFLD.                         03170015
+           move sql-isreq     to EXP-ISREQ.                            03180015
+           move sql-isupd     to EXP-ISUPD.                            03190015
+           move sql-pos       to EXP-POS.                              03200015
+           move sql-offset    to EXP-OFFSET.                           03210015
+           move sql-elepic    to EXP-ELEPIC.                           03220015
+           move sql-dtype     to EXP-DTYPE.                            03230015
+           move sql-len       to EXP-LEN.                              03240015
+           move sql-dlen      to EXP-DLEN.                             03250015
+           move sql-prec      to EXP-PREC.                             03260015
+           move sql-scale     to EXP-SCALE.                            03270015
+           move sql-occ       to EXP-OCC.                              03280015
+           move sql-desc      to EXP-DESC.                             03290015
+           move sql-prefix    to EXP-PREFIX.                           03300015
+           write EXPORTF-RECORD.                                       03310015
+           add 1 to W-extract-cnt.                                     03320015
+           go to fetch-loop.                                           03330015
+       close-expwalk.                                                  03340015
+           EXEC SQL CLOSE EXPWALK END-EXEC.                            03350015
+       SECTION-EXIT.                                                   03360015
+           EXIT.                                                       03370015
+      *----------------------------------------------------------------*03380015
+      *  fully rewrite the one-record CHKPT file with the key of the   *03390015
+      *  record just completed, so a restart resumes right after it.   *03400015
+      *----------------------------------------------------------------*03410015
+       0500-WRITE-CHECKPOINT               SECTION.                    03420015
+      *----------------------------------------------------------------*03430015
+       SECTION-ENTRY.                                                  03440015
+           OPEN OUTPUT CHKPT.                                          03450015
+           WRITE CHKPT-RECORD.                                         03460015
+           CLOSE CHKPT.                                                03470015
+       SECTION-EXIT.                                                   03480015
+           EXIT.                                                       03490015
+      *----------------------------------------------------------------*03500015
+       9000-FINISH                         SECTION.                    03510015
+      *----------------------------------------------------------------*03520015
+       SECTION-ENTRY.                                                  03530015
+           finish.                                                     03540015
+       SECTION-EXIT.                                                   03550015
+           EXIT.                                                       03560015
+      *----------------------------------------------------------------*03570015
+       copy idms idms-status.                                          03580015
+      *----------------------------------------------------------------*03590015
+       9999-DB-ERROR                       SECTION.                    03600015
+      *----------------------------------------------------------------*03610015
+       SECTION-ENTRY.                                                  03620015
+           DISPLAY '       9999-DB-ERROR'.                             03630015
+           EXIT PROGRAM.                                               03640015
+           STOP RUN.                                                   03650015
+       SECTION-EXIT.                                                   03660015
+           EXIT.                                                       03670015
