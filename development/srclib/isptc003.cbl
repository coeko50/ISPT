@@ -96,6 +96,14 @@
       * SELECT *  FROM ispt.jsonschema where jsonmap_name = 'ddd';     *
       *                                                                *
       *                                                                *
+      * -------------------------------------------------------------  *
+      *                                                                *
+      * Maintenance                                                    *
+      * 26/08/09  guard the 64 x 512 W-BUFFER in 0400-obtain-loadtext  *
+      *           - a module that overflows it is now rejected with   *
+      *           SQLSTATE2 class '54' instead of silently truncated   *
+      * 26/08/09  every loadhdr lookup is now appended to AUDITLOG     *
+      *                                                                *
       *----------------------------------------------------------------*
        ENVIRONMENT DIVISION.
       *
@@ -107,6 +115,13 @@
                   IDMS-RECORDS MANUAL.
       *----------------------------------------------------------------*
       *                                                                *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITLOG    ASSIGN TO AUDITLOG
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
        DATA DIVISION.
       *
@@ -114,6 +129,25 @@
        DB    IDMSNWKA WITHIN IDMSNTWK VERSION 1.
       *----------------------------------------------------------------*
       *                                                                *
+      *----------------------------------------------------------------*
+       FILE SECTION.
+       FD  AUDITLOG
+           RECORDING MODE IS F.
+       01  AUDITLOG-RECORD.
+           05 AL-TIMESTAMP                       PIC X(26).
+           05 FILLER                             PIC X(01) VALUE SPACE.
+           05 AL-PROGRAM                         PIC X(08).
+           05 FILLER                             PIC X(01) VALUE SPACE.
+           05 AL-MODNAME                         PIC X(08).
+           05 FILLER                             PIC X(01) VALUE SPACE.
+           05 AL-VERSION                         PIC 9(01).
+           05 FILLER                             PIC X(01) VALUE SPACE.
+           05 AL-FOUND-SW                        PIC X(01).
+              88 AL-FOUND                          VALUE 'Y'.
+              88 AL-NOT-FOUND                       VALUE 'N'.
+           05 FILLER                             PIC X(28) VALUE SPACE.
+      *----------------------------------------------------------------*
+      *                                                                *
       *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
         01 FILLER                                 PIC X(50) VALUE
@@ -162,6 +196,14 @@
                 88 not-jsonmap                      value 2.
            02 w-jsonmap-signature                pic x(8)
                  value '#JSONMAP'.
+           02 W-buffer-flags.
+              07 buffer-flag                     pic 9.
+                88 buffer-overflow                  value 1.
+                88 buffer-ok                        value 2.
+
+        01 WS-AUDIT-FIELDS.
+           05 WS-AUDITLOG-STATUS                    PIC X(02).
+           05 W-AUDIT-TIMESTAMP                     PIC X(26).
 
         01 COMMAND-TABLE.
            05 FILLER   PIC X(20) VALUE '01 Logical DDL      '.
@@ -560,6 +602,8 @@
              ready  ddldclod usage-mode retrieval
              perform idms-status
 
+             OPEN EXTEND AUDITLOG
+
               SET BOUND                   TO TRUE
              end-if.
        SECTION-EXIT.
@@ -608,6 +652,7 @@
            move w-jsonMap-name to loadhdr-modname-156.
            obtain calc  loadhdr-156
             on db-rec-not-found  next sentence.
+           perform 1250-write-audit-log.
        do-while-loadhdr.
            IF DB-REC-NOT-FOUND
               move '02000' to sqlstate2
@@ -627,9 +672,29 @@
            end-if.
            obtain duplicate loadhdr-156
             on db-rec-not-found  next sentence.
+           perform 1250-write-audit-log.
            go to do-while-loadhdr.
        SECTION-EXIT.
            EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *----------------------------------------------------------------*
+       1250-write-audit-log                SECTION.
+      *----------------------------------------------------------------*
+       SECTION-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO W-AUDIT-TIMESTAMP.
+           MOVE W-AUDIT-TIMESTAMP     TO AL-TIMESTAMP.
+           MOVE 'isptc003'            TO AL-PROGRAM.
+           MOVE LOADHDR-MODNAME-156   TO AL-MODNAME.
+           MOVE LOADHDR-VERS-156      TO AL-VERSION.
+           IF DB-REC-NOT-FOUND
+              SET AL-NOT-FOUND TO TRUE
+           ELSE
+              SET AL-FOUND     TO TRUE
+           END-IF.
+           WRITE AUDITLOG-RECORD.
+       SECTION-EXIT.
+           EXIT.
       *----------------------------------------------------------------*
        0400-obtain-loadtext                SECTION.
       *----------------------------------------------------------------*
@@ -652,6 +717,16 @@
            end-if.
            perform idms-status.
            add 1 to w-row.
+           if w-row > 64
+              set buffer-overflow to true
+              move 2 to jsonmap-flag
+              move '54000' to sqlstate2
+              STRING 'Loadtext for ' delimited by size
+                     w-jsonMap-name  delimited by space
+                     ' exceeds w-buffer capacity.' delimited by size
+                  into message-text
+              go to section-exit
+           end-if.
            move loadtext-157 to ws-buffer(w-row).
       *    display 'w-row:' w-row
       *    move 128 to w-snap
@@ -951,6 +1026,8 @@
            finish
             on any-error-status  next sentence.
 
+           CLOSE AUDITLOG.
+
        SECTION-EXIT.
            EXIT.
       *----------------------------------------------------------------*
