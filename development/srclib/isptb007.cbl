@@ -0,0 +1,272 @@
+      *COBOL PGM SOURCE FOR isptb007                                    00010015
+      *RETRIEVAL                                                        00020015
+      *DMLIST                                                           00030015
+       IDENTIFICATION DIVISION.                                         00040015
+       PROGRAM-ID.                     isptb007.                        00050015
+       AUTHOR.                         Kosie.                           00060015
+       DATE-WRITTEN.                   26/08/09.                        00070015
+      *----------------------------------------------------------------*00080015
+      *                                                                *00090015
+      *                                                                *00100015
+      * Field-level "who uses this element" impact analysis.           *00110015
+      *                                                                *00120015
+      * Reads a single SYSIN control card naming a REC/ELE pair, then  *00130015
+      * walks every compiled #JSONMAP module in the load area (the     *00140015
+      * same LOADHDR-156/LOADTEXT-157 bodies isptc002's                *00150015
+      * 1200-obtain-loadmod / 2000-obtain-loadtext decode) and lists    *00160015
+      * every jsonmap module whose ELE-INFO array references that      *00170015
+      * element, so the blast radius of a copybook DDL change can be    *00180015
+      * assessed up front.                                              *00190015
+      *                                                                *00200015
+      * -------------------------------------------------------------  *00210015
+      *                                                                *00220015
+      * SYSIN control card layout, one card, columns 1-64 :             *00230015
+      *   01-32   REC name to search for      (blank = any record)     *00240015
+      *   33-64   ELE name to search for      (required)                *00250015
+      *                                                                *00260015
+      * Assumption (schema not present in this repo, same class of gap *00270015
+      * as isptc001's ele-entry/rec-entry OCCURS bodies) : each         *00280015
+      * ELE-INFO occurrence (ele-entry) carries the owning record name *00290015
+      * in ELE-REC and the element name in ELE-ELEMENT, alongside the   *00300015
+      * ELE-LVL/ELE-ISGROUPELE fields isptc002 already references.      *00310015
+      *                                                                *00320015
+      * Same SYS-LOADHDR system-owned-set assumption documented in     *00330015
+      * isptb006 is used here to enumerate every compiled module.       *00340015
+      *                                                                *00350015
+      * Maintenance                                                    *00360015
+      * 26/08/09  new program                                          *00370015
+      *                                                                *00380015
+      *----------------------------------------------------------------*00390015
+       ENVIRONMENT DIVISION.                                            00400015
+      *                                                                 00410015
+       CONFIGURATION SECTION.                                           00420015
+      *SOURCE-COMPUTER.                IBM WITH DEBUGGING MODE.         00430015
+      *                                                                 00440015
+       IDMS-CONTROL SECTION.                                            00450015
+       PROTOCOL.  MODE IS BATCH            DEBUG                        00460015
+                  IDMS-RECORDS MANUAL.                                  00470015
+      *----------------------------------------------------------------*00480015
+      *                                                                *00490015
+      *----------------------------------------------------------------*00500015
+       INPUT-OUTPUT SECTION.                                            00510015
+       FILE-CONTROL.                                                    00520015
+           SELECT SYSIN       ASSIGN TO SYSIN                           00530015
+               FILE STATUS IS WS-SYSIN-STATUS.                          00540015
+           SELECT IMPACTRPT   ASSIGN TO IMPACTRPT                       00550015
+               FILE STATUS IS WS-IMPACTRPT-STATUS.                      00560015
+      *----------------------------------------------------------------*00570015
+      *                                                                *00580015
+      *----------------------------------------------------------------*00590015
+       DATA DIVISION.                                                   00600015
+      *                                                                 00610015
+       SCHEMA SECTION.                                                  00620015
+       DB    IDMSNWKA WITHIN IDMSNTWK VERSION 1.                        00630015
+      *----------------------------------------------------------------*00640015
+      *                                                                *00650015
+      *----------------------------------------------------------------*00660015
+       FILE SECTION.                                                    00670015
+       FD  SYSIN                                                        00680015
+           RECORDING MODE IS F.                                         00690015
+       01  SYSIN-CARD.                                                  00700015
+           05 SI-REC-NAME                     PIC X(32).                00710015
+           05 SI-ELE-NAME                     PIC X(32).                00720015
+
+       FD  IMPACTRPT                                                    00730015
+           RECORDING MODE IS F.                                         00740015
+       01  IMPACTRPT-LINE                     PIC X(132).               00750015
+      *----------------------------------------------------------------*00760015
+       WORKING-STORAGE SECTION.                                         00770015
+        01 FILLER                                 PIC X(50) VALUE       00780015
+            '*******  isptb007  WORKING STORAGE STARTS HERE -->'.       00790015
+
+        01 WORK-FIELDS.                                                 00800015
+           05 W-i                                PIC S9(4) COMP.        00810015
+           05 W-hit-cnt                          PIC S9(4) COMP.        00820015
+           05 W-eof-sw                           PIC X(01) VALUE 'N'.   00830015
+              88 SYSIN-EOF                          VALUE 'Y'.          00840015
+           05 W-search-rec                       PIC X(32).             00850015
+           05 W-search-ele                       PIC X(32).             00860015
+           05 WS-SYSIN-STATUS                    PIC X(02).             00870015
+           05 WS-IMPACTRPT-STATUS                PIC X(02).             00880015
+
+        01 REPORT-FIELDS.                                               00890015
+           05 RPT-HIT.                                                  00900015
+              10 FILLER          PIC X(11) VALUE 'JSONMAP    '.         00910015
+              10 RPT-MODNAME     PIC X(32).                             00920015
+              10 FILLER          PIC X(01) VALUE SPACE.                 00930015
+              10 FILLER          PIC X(15) VALUE 'REFERENCES REC '.     00940015
+              10 RPT-REC         PIC X(32).                             00950015
+              10 FILLER          PIC X(01) VALUE SPACE.                 00960015
+              10 FILLER          PIC X(04) VALUE 'ELE '.                00970015
+              10 RPT-ELE         PIC X(32).                             00980015
+           05 RPT-NONE.                                                 00990015
+              10 FILLER          PIC X(37) VALUE                        01000015
+                 'NO JSONMAP MODULE REFERENCES ELEMENT'.                01010015
+              10 FILLER          PIC X(01) VALUE SPACE.                 01020015
+              10 RPT-NONE-ELE    PIC X(32).                             01030015
+           05 RPT-TOTALS.                                                01040015
+              10 FILLER          PIC X(20) VALUE 'IMPACT TOTAL HITS = '.01050015
+              10 RPT-HIT-CNT     PIC ZZZ9.                              01060015
+
+        01 COPY IDMS SUBSCHEMA-NAMES.                                   01070015
+        01 IDMS-WORK-AREA.                                              01080015
+           02 COPY IDMS SUBSCHEMA-CTRL.                                 01090015
+           02 COPY IDMS RECORD LOADHDR-156.                             01100015
+
+        01 CALL-FIELDS.                                                 01110015
+           05 COPY IDMS record ispt-jsonschema.                         01120015
+           05 COPY IDMS record ispt-endpoint-definition.                01130015
+           05 COPY IDMS record ispt-validation-rules.                   01140015
+           05 W-DESCRIBE-IND                     PIC X(01) VALUE ' '.   01150015
+
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.                        01160015
+        77 wk-dbname                           PIC x(8).                01170015
+        EXEC SQL  end  DECLARE SECTION END-EXEC.                        01180015
+      *----------------------------------------------------------------*01190015
+       PROCEDURE DIVISION.                                              01200015
+      *----------------------------------------------------------------*01210015
+      *                                                                *01220015
+      *----------------------------------------------------------------*01230015
+       0000-MAINLINE                       SECTION.                    01240015
+      *----------------------------------------------------------------*01250015
+       SECTION-ENTRY.                                                  01260015
+           DISPLAY '*  isptb007 ENTRY               *'.                01270015
+           PERFORM 0050-READ-SYSIN.                                    01280015
+           IF SYSIN-EOF                                                01290015
+              DISPLAY 'ISPTB007 - MISSING SYSIN CONTROL CARD.'         01300015
+              STOP RUN                                                 01310015
+           END-IF.                                                     01320015
+           MOVE SI-REC-NAME TO W-SEARCH-REC.                           01330015
+           MOVE SI-ELE-NAME TO W-SEARCH-ELE.                           01340015
+
+           PERFORM 0100-BIND-DATABASE.                                 01350015
+           OPEN OUTPUT IMPACTRPT.                                      01360015
+           MOVE 0 TO W-HIT-CNT.                                        01370015
+
+           PERFORM 0200-SCAN-LOADHDR.                                  01380015
+
+           IF W-HIT-CNT = 0                                            01390015
+              MOVE W-SEARCH-ELE TO RPT-NONE-ELE                        01400015
+              WRITE IMPACTRPT-LINE FROM RPT-NONE                       01410015
+           ELSE                                                        01420015
+              MOVE W-HIT-CNT TO RPT-HIT-CNT                            01430015
+              WRITE IMPACTRPT-LINE FROM RPT-TOTALS                     01440015
+           END-IF.                                                     01450015
+
+           PERFORM 9000-FINISH.                                        01460015
+           CLOSE SYSIN, IMPACTRPT.                                     01470015
+           EXIT PROGRAM.                                               01480015
+           STOP RUN.                                                   01490015
+       SECTION-EXIT.                                                   01500015
+           EXIT.                                                       01510015
+      *----------------------------------------------------------------*01520015
+       0050-READ-SYSIN                     SECTION.                    01530015
+      *----------------------------------------------------------------*01540015
+       SECTION-ENTRY.                                                  01550015
+           OPEN INPUT SYSIN.                                           01560015
+           READ SYSIN                                                  01570015
+               AT END SET SYSIN-EOF TO TRUE.                           01580015
+       SECTION-EXIT.                                                   01590015
+           EXIT.                                                       01600015
+      *----------------------------------------------------------------*01610015
+       0100-BIND-DATABASE                  SECTION.                    01620015
+      *----------------------------------------------------------------*01630015
+       SECTION-ENTRY.                                                  01640015
+           exec sql                                                    01650015
+               select segment                                          01660015
+                 into :wk-dbname                                       01670015
+               from system.schema                                      01680015
+               where name = 'ISPTDICT'                                 01690015
+           end-exec.                                                   01700015
+
+           if sqlcode not = 0                                          01710015
+              display ' isptb007 Error getting DB-NAME, sqlcode='      01720015
+                 sqlcode ' state: ' sqlstate                           01730015
+              go to section-exit                                       01740015
+           end-if.                                                     01750015
+
+           MOVE 'ISPTB007' TO PROGRAM-NAME.                            01760015
+           BIND RUN-UNIT  dbname wk-dbname                             01770015
+           IF ANY-ERROR-STATUS                                         01780015
+              PERFORM 9999-DB-ERROR                                    01790015
+           END-IF                                                      01800015
+           BIND LOADHDR-156                                            01810015
+           IF ANY-ERROR-STATUS                                         01820015
+              PERFORM 9999-DB-ERROR                                    01830015
+           END-IF.                                                     01840015
+           ready  ddldml usage-mode retrieval.                         01850015
+       SECTION-EXIT.                                                   01860015
+           EXIT.                                                       01870015
+      *----------------------------------------------------------------*01880015
+      *  walk every compiled #JSONMAP module, load its full body via   *01890015
+      *  isptc002 and check its ELE-INFO array for the requested       *01900015
+      *  element.                                                       *01910015
+      *----------------------------------------------------------------*01920015
+       0200-SCAN-LOADHDR                   SECTION.                    01930015
+      *----------------------------------------------------------------*01940015
+       SECTION-ENTRY.                                                  01950015
+           obtain first LOADHDR-156 within SYS-LOADHDR.                01960015
+       do-while-loadhdr.                                               01970015
+           if db-end-of-set                                            01980015
+              go to section-exit                                       01990015
+           end-if.                                                     02000015
+           perform idms-status.                                        02010015
+
+           if LOADHDR-VERS-156 = 1                                     02020015
+              move LOADHDR-MODNAME-156 to we-jsonMap-name               02030015
+              move ' ' to W-DESCRIBE-IND                                02040015
+              call 'isptc002' using ispt-jsonschema                    02050015
+                                     ispt-endpoint-definition           02060015
+                                     ispt-validation-rules              02070015
+                                     W-DESCRIBE-IND                     02080015
+              if we-return-code = 0 or we-return-code = 8              02090015
+                 perform 0300-SCAN-ELE-INFO                            02100015
+              end-if                                                   02110015
+           end-if.                                                     02120015
+
+           obtain next LOADHDR-156 within SYS-LOADHDR.                 02130015
+           go to do-while-loadhdr.                                     02140015
+       SECTION-EXIT.                                                   02150015
+           EXIT.                                                       02160015
+      *----------------------------------------------------------------*02170015
+       0300-SCAN-ELE-INFO                  SECTION.                    02180015
+      *----------------------------------------------------------------*02190015
+       SECTION-ENTRY.                                                  02200015
+           move 1 to w-i.                                              02210015
+       ele-scan-loop.                                                  02220015
+           if w-i > sch-ele-count                                      02230015
+              go to section-exit                                       02240015
+           end-if.                                                     02250015
+
+           if ele-element(w-i) = W-SEARCH-ELE                          02260015
+              and (W-SEARCH-REC = spaces                                02270015
+                   or ele-rec(w-i) = W-SEARCH-REC)                       02280015
+              add 1 to W-HIT-CNT                                       02290015
+              move jsonmap-name    to RPT-MODNAME                      02300015
+              move ele-rec(w-i)    to RPT-REC                          02310015
+              move ele-element(w-i) to RPT-ELE                         02320015
+              write IMPACTRPT-LINE from RPT-HIT                        02330015
+           end-if.                                                     02340015
+
+           add 1 to w-i.                                               02350015
+           go to ele-scan-loop.                                        02360015
+       SECTION-EXIT.                                                   02370015
+           EXIT.                                                       02380015
+      *----------------------------------------------------------------*02390015
+       9000-FINISH                         SECTION.                    02400015
+      *----------------------------------------------------------------*02410015
+       SECTION-ENTRY.                                                  02420015
+           finish.                                                     02430015
+       SECTION-EXIT.                                                   02440015
+           EXIT.                                                       02450015
+      *----------------------------------------------------------------*02460015
+       copy idms idms-status.                                          02470015
+      *----------------------------------------------------------------*02480015
+       9999-DB-ERROR                       SECTION.                    02490015
+      *----------------------------------------------------------------*02500015
+       SECTION-ENTRY.                                                  02510015
+           DISPLAY '       9999-DB-ERROR'.                             02520015
+           EXIT PROGRAM.                                               02530015
+           STOP RUN.                                                   02540015
+       SECTION-EXIT.                                                   02550015
+           EXIT.                                                       02560015
