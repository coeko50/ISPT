@@ -14,6 +14,18 @@
       *                                                                *00140015
       * -------------------------------------------------------------  *00150015
       *                                                                *00160015
+      * Maintenance                                                    *
+      * 26/08/09  1200-obtain-loadmod now also recognizes a third      *
+      *           LOADHDR-VERS-156 (#ISPTRULES, vers 3) holding shared *
+      *           enum/regex/min-max validation metadata               *
+      * 26/08/09  guard the 64 x 512 W-BUFFER in 2000-obtain-loadtext  *
+      *           - a module that overflows it is now rejected with   *
+      *           WE-RETURN-CODE 16 instead of silently truncated      *
+      * 26/08/09  every loadhdr lookup is now appended to AUDITLOG     *
+      * 26/08/09  added WE-DESCRIBE-IND - when set to 'D' the caller   *
+      *           gets the found/not-found verdict and REC-COUNT/      *
+      *           SCH-ELE-COUNT without the full jsonmap/endpoint move *
+      *                                                                *
       *----------------------------------------------------------------*00170015
        ENVIRONMENT DIVISION.                                            00180015
       *                                                                 00190015
@@ -26,6 +38,13 @@
       *----------------------------------------------------------------*00260015
       *                                                                *00270015
       *----------------------------------------------------------------*00280015
+       INPUT-OUTPUT SECTION.                                            00281015
+       FILE-CONTROL.                                                    00282015
+           SELECT AUDITLOG    ASSIGN TO AUDITLOG                        00283015
+               FILE STATUS IS WS-AUDITLOG-STATUS.                       00284015
+      *----------------------------------------------------------------*00285015
+      *                                                                *00286015
+      *----------------------------------------------------------------*00287015
        DATA DIVISION.                                                   00290015
       *                                                                 00300015
        SCHEMA SECTION.                                                  00310015
@@ -33,6 +52,23 @@
       *----------------------------------------------------------------*00330015
       *                                                                *00340015
       *----------------------------------------------------------------*00350015
+       FILE SECTION.                                                    00350215
+       FD  AUDITLOG                                                     00351015
+           RECORDING MODE IS F.                                         00352015
+       01  AUDITLOG-RECORD.                                              00353015
+           05 AL-TIMESTAMP                       PIC X(26).              00354015
+           05 FILLER                             PIC X(01) VALUE SPACE.  00355015
+           05 AL-PROGRAM                         PIC X(08).              00356015
+           05 FILLER                             PIC X(01) VALUE SPACE.  00357015
+           05 AL-MODNAME                         PIC X(08).              00358015
+           05 FILLER                             PIC X(01) VALUE SPACE.  00359015
+           05 AL-VERSION                         PIC 9(01).              00359115
+           05 FILLER                             PIC X(01) VALUE SPACE.  00359215
+           05 AL-FOUND-SW                        PIC X(01).              00359315
+              88 AL-FOUND                          VALUE 'Y'.            00359415
+              88 AL-NOT-FOUND                       VALUE 'N'.           00359515
+           05 FILLER                             PIC X(28) VALUE SPACE.  00359615
+      *----------------------------------------------------------------*00350115
        WORKING-STORAGE SECTION.                                         00360015
         01 FILLER                                 PIC X(50) VALUE       00370015
             '*******  isptc002  WORKING STORAGE STARTS HERE -->'.       00380015
@@ -75,13 +111,27 @@
                  value '#JSONMAP'.                                      00750015
            02 w-endpoint-signature               pic x(8)               00760015
                  value '#ISPTEPT'.                                      00770015
+           02 w-rules-signature                  pic x(8)               00771015
+                 value '#ISPTRUL'.                                      00772015
            02 WS-SAVE-CONTROL-FIELDS.                                   00780015
               05 w-hdr-len                         PIC S9(4) COMP SYNC. 00790015
               05 w-rec-len                         PIC S9(4) COMP SYNC. 00800015
               05 w-ele-Entry-len                   PIC S9(4) COMP SYNC. 00810015
               05 w-ele-Offs                        PIC S9(4) COMP SYNC. 00820015
                                                                         00830015
+           02 W-rules-flags.                                            00831015
+              07 rulesmap-flag                    pic 9.                00832015
+                88 rulesmap-found                   value 1.            00833015
+                88 not-rulesmap                     value 2.            00834015
+           02 W-buffer-flags.                                           00835015
+              07 buffer-flag                      pic 9.                00836015
+                88 buffer-overflow                   value 1.           00837015
+                88 buffer-ok                         value 2.           00838015
                                                                         00840015
+        01 WS-AUDIT-FIELDS.                                             00841015
+           05 WS-AUDITLOG-STATUS                    PIC X(02).          00842015
+           05 W-AUDIT-TIMESTAMP                     PIC X(26).          00843015
+                                                                        00844015
         01 COPY IDMS SUBSCHEMA-NAMES.                                   00850015
         01 IDMS-work-AREA.                                              00860015
            02 COPY IDMS SUBSCHEMA-CTRL.                                 00870015
@@ -108,11 +158,16 @@
                                                                         01080015
         01 COPY IDMS record ispt-jsonschema.                            01090015
         01 COPY IDMS record ispt-endpoint-definition.                   01100015
+        01 COPY IDMS record ispt-validation-rules.                      01101015
+        77 WE-DESCRIBE-IND                    PIC X(01).                01102015
+           88 WE-DESCRIBE-ONLY                   VALUE 'D'.             01103015
                                                                         01110015
       *----------------------------------------------------------------*01120015
        PROCEDURE DIVISION USING                                         01130015
                     ispt-jsonschema                                     01140015
-                    ispt-endpoint-definition.                           01150015
+                    ispt-endpoint-definition                            01141015
+                    ispt-validation-rules                               01142015
+                    we-describe-ind.                                    01150015
       *----------------------------------------------------------------*01160015
       *                                                                *01170015
       *----------------------------------------------------------------*01180015
@@ -132,6 +187,8 @@
                compute w-ele-entry-len =                                01320016
                    Function Length( ele-entry(1) ).                     01321016
                move 0 to w-mod-flags.                                   01330015
+               move 2 to rulesmap-flag.                                 01331015
+               move 2 to buffer-flag.                                   01332015
                perform 1200-obtain-loadmod.                             01340015
                display ' flags ' w-mod-flags ':' w-mod-ind.             01341016
                if  not-jsonmap                                          01350015
@@ -157,6 +214,11 @@
                    move 8    to we-return-code                          01550015
                    display we-jsonMap-name ' no definition'             01560015
                end-if.                                                  01570015
+               if  buffer-overflow                                      01571015
+                   move 16   to we-return-code                          01572015
+                   display we-jsonMap-name ' load text exceeds '        01573015
+                     ' the w-buffer capacity.'                          01574015
+               end-if.                                                  01575015
                                                                         01580015
                perform 9000-finish.                                     01590015
                                                                         01600015
@@ -194,6 +256,7 @@
              ready  ddldclod usage-mode retrieval.                      01920015
              perform idms-status.                                       01930015
                                                                         01940015
+             OPEN EXTEND AUDITLOG.                                      01941015
                                                                         01950015
        SECTION-EXIT.                                                    01960015
            EXIT.                                                        01970015
@@ -209,6 +272,7 @@
              we-jsonMap-name.                                           02070015
            move we-jsonMap-name to loadhdr-modname-156.                 02080015
            obtain calc  loadhdr-156.                                    02090015
+           perform 1250-write-audit-log.                                02091015
        do-while-loadhdr.                                                02100015
            IF DB-REC-NOT-FOUND                                          02110015
              GO TO SECTION-EXIT                                         02130015
@@ -220,20 +284,51 @@
               move 1 to jsonmap-flag                                    02190015
               perform 2000-obtain-loadtext                              02200015
               if jsonmap-found                                          02210015
-                 perform 3000-move-jsonschema                           02220015
+                 if we-describe-only                                    02211015
+                    perform 3050-describe-jsonschema                    02212015
+                 else                                                   02213015
+                    perform 3000-move-jsonschema                        02214015
+                 end-if                                                 02215015
               end-if;                                                   02230015
            end-if.                                                      02240015
            if loadhdr-vers-156 = 2                                      02250015
               move 1 to endpoint-flag                                   02260015
               perform 2000-obtain-loadtext                              02270015
-              if endpoint-found                                         02280015
+              if endpoint-found and not we-describe-only                02280015
                  perform 4000-move-endpoint                             02290015
               end-if;                                                   02300015
            end-if.                                                      02310015
+           if loadhdr-vers-156 = 3                                      02311015
+              move 1 to rulesmap-flag                                   02312015
+              perform 2000-obtain-loadtext                              02313015
+              if rulesmap-found and not we-describe-only                02314015
+                 perform 5000-move-rules                                02315015
+              end-if;                                                   02316015
+           end-if.                                                      02317015
            obtain duplicate loadhdr-156                                 02320015
+           perform 1250-write-audit-log.                                02321015
            go to do-while-loadhdr.                                      02330015
        SECTION-EXIT.                                                    02340015
            EXIT.                                                        02350015
+      *----------------------------------------------------------------*02351015
+      *                                                                *02352015
+      *----------------------------------------------------------------*02353015
+       1250-write-audit-log                SECTION.                     02354015
+      *----------------------------------------------------------------*02355015
+       SECTION-ENTRY.                                                   02356015
+           MOVE FUNCTION CURRENT-DATE TO W-AUDIT-TIMESTAMP.              02357015
+           MOVE W-AUDIT-TIMESTAMP     TO AL-TIMESTAMP.                   02358015
+           MOVE 'isptc002'            TO AL-PROGRAM.                     02359015
+           MOVE LOADHDR-MODNAME-156   TO AL-MODNAME.                     02359115
+           MOVE LOADHDR-VERS-156      TO AL-VERSION.                     02359215
+           IF DB-REC-NOT-FOUND                                          02359315
+              SET AL-NOT-FOUND TO TRUE                                   02359415
+           ELSE                                                         02359515
+              SET AL-FOUND     TO TRUE                                   02359615
+           END-IF.                                                       02359715
+           WRITE AUDITLOG-RECORD.                                        02359815
+       SECTION-EXIT.                                                    02359915
+           EXIT.                                                        02359995
       *----------------------------------------------------------------*02360015
        2000-obtain-loadtext                SECTION.                     02370015
       *----------------------------------------------------------------*02380015
@@ -256,6 +351,14 @@
              end-if;                                                    02530015
            end-if.                                                      02540015
                                                                         02550015
+           if db-status-ok  and loadhdr-vers-156 = 3                    02551015
+              if loadtext-157(1:8) not = w-rules-signature              02552015
+                 move 2 to rulesmap-flag                                02553015
+                 display  w-rules-signature ' not found v3'             02554015
+                 go to section-exit                                     02555015
+             end-if;                                                    02556015
+           end-if.                                                      02557015
+                                                                        02550015
            move 0 to w-row.                                             02560015
            move 1 to w-pos.                                             02570015
        DO-WHILE-loadtext.                                               02580015
@@ -264,6 +367,19 @@
            end-if.                                                      02610015
            perform idms-status.                                         02620015
            add 1 to w-row.                                              02630015
+           if w-row > 64                                                02631015
+              set buffer-overflow to true                               02632015
+              if loadhdr-vers-156 = 1                                   02633015
+                 move 2 to jsonmap-flag                                 02634015
+              end-if                                                    02635015
+              if loadhdr-vers-156 = 2                                   02636015
+                 move 2 to endpoint-flag                                02637015
+              end-if                                                    02638015
+              if loadhdr-vers-156 = 3                                   02639015
+                 move 2 to rulesmap-flag                                02639115
+              end-if                                                    02639215
+              go to section-exit                                        02639315
+           end-if.                                                      02639415
            move loadtext-157 to ws-buffer(w-row).                       02640015
       *    display 'w-row:' w-row                                       02650015
       *    move 128 to w-snap                                           02660015
@@ -330,6 +446,17 @@
                                                                         03270015
        SECTION-EXIT.                                                    03280015
            EXIT.                                                        03290015
+      *----------------------------------------------------------------*03291015
+      *                                                                *03292015
+      *----------------------------------------------------------------*03293015
+       3050-describe-jsonschema            SECTION.                     03294015
+      *----------------------------------------------------------------*03295015
+       SECTION-ENTRY.                                                   03296015
+           display '3050-describe-jsonschema ' w-hdr-len.               03297015
+           compute w-len = w-hdr-len.                                   03298015
+           move w-buffer(1:w-len) to REC-HEADER.                        03299015
+       SECTION-EXIT.                                                    03299105
+           EXIT.                                                        03299205
    ****                                                                 03300015
    ****1200-obtain-loadmod                 SECTION.                     03310015
    ****----------------------------------------------------------------*03320015
@@ -441,6 +568,17 @@
            move w-buffer(1:w-len) to ispt-endpoint-definition.          04380015
        SECTION-EXIT.                                                    04390015
            EXIT.                                                        04400015
+      *----------------------------------------------------------------*04401015
+      *                                                                *04402015
+      *----------------------------------------------------------------*04403015
+       5000-move-rules                     SECTION.                     04404015
+      *----------------------------------------------------------------*04405015
+       SECTION-ENTRY.                                                   04406015
+      *    display '5000-move-rules'.                                   04407015
+           compute w-len = Function Length(ispt-validation-rules).      04408015
+           move w-buffer(1:w-len) to ispt-validation-rules.              04409015
+       SECTION-EXIT.                                                    04409105
+           EXIT.                                                        04409205
       *----------------------------------------------------------------*04410015
       *                                                                *04420015
       *                                                                *04430015
@@ -450,6 +588,7 @@
        SECTION-ENTRY.                                                   04470015
       *    DISPLAY '       0300-FINISH'.                                04480015
            finish.                                                      04490015
+           CLOSE AUDITLOG.                                               04491015
        SECTION-EXIT.                                                    04500015
            EXIT.                                                        04510015
       *----------------------------------------------------------------*04520015
