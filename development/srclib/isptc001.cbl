@@ -15,6 +15,25 @@
       * Maintenance                                                    *
       * 25/12/18  add offset field to hold to make position real for   *
       *           subordinate elements in a multi level group          *
+      * 26/08/09  recognize ISPT-ENUM-VALUES, ISPT-MIN-MAX and         *
+      *           ISPT-REGEX udc's alongside the date/time udc's so    *
+      *           business validation rules surface through UDC_KEY/   *
+      *           UDC_VAL too                                          *
+      * 26/08/09  load the date/time format code table from the new    *
+      *           UDCFMT-166 dictionary record instead of a compiled-  *
+      *           in table (0270-load-udc-tbl)                         *
+      * 26/08/09  1550-find-depend-on now also searches forward for    *
+      *           the OCCURS DEPENDING ON counter when it is coded     *
+      *           after the array in the copybook                      *
+      * 26/08/09  raised MAPLIST/MAPLIST table from 5 to 10 maps so a  *
+      *           record tied to more than 5 BMS maps is no longer     *
+      *           silently invisible to isReq/isUpd derivation         *
+      * 26/08/09  added REQMAP/UPDMAP to name the specific map that    *
+      *           first granted isReq='Y'/isUpd='Y' for the element    *
+      * 26/08/09  1800-sanitize-jsonfld now flags jsonfld name         *
+      *           collisions (e.g. FOO-BAR vs FOO_BAR) caused by the   *
+      *           dash/underscore sanitization with a distinct         *
+      *           SQLSTATE2/MESSAGE-TEXT instead of a silent overwrite *
       *                                                                *
       * -------------------------------------------------------------- *
       * The procedure needs these schema definitions:                  *
@@ -58,7 +77,9 @@
       *       PREFIX                           CHARACTER(8),           *
       *       UDC_KEY                          SMALLINT,               *
       *       UDC_VAL                          CHARACTER(16),          *
-      *       MAPLIST                          CHARACTER(40)
+      *       MAPLIST                          CHARACTER(80),          *
+      *       REQMAP                           CHARACTER(8),           *
+      *       UPDMAP                           CHARACTER(8)            *
       *     )                                                          *
       *       EXTERNAL NAME ISPTC001                                   *
       *       DEFAULT DATABASE NULL                                    *
@@ -142,60 +163,29 @@
                   09 NUMERIC-4-1                  PIC 9(4).
                   09 NUMERIC-4-2                  PIC 9(4).
 
+      *    UDC-FIELDS used to be a hardcoded 44 entry table of date/
+      *    time format codes.  It is now loaded once at BIND time
+      *    from the UDCFMT-166 dictionary record (0270-load-udc-tbl)
+      *    so ops can add a new format code without a program change.
         01 UDC-FIELDS.
-           02  udc-tbl.
-                 05 filler pic x(20) value  'CCMMDDYY         016'.
-                 05 filler pic x(20) value  'CCYYDDD          017'.
-                 05 filler pic x(20) value  'YYYYDDD          017'.
-                 05 filler pic x(20) value  'CCYYMM           028'.
-                 05 filler pic x(20) value  'YYYYMM           028'.
-                 05 filler pic x(20) value  'CCYYMMDD         009'.
-                 05 filler pic x(20) value  'YYYYMMDD         009'.
-                 05 filler pic x(20) value  'CCYYMMDDHHMI     047'.
-                 05 filler pic x(20) value  'YYYYMMDDHHMI     047'.
-                 05 filler pic x(20) value  'CCYYMMDDHHMISS   048'.
-                 05 filler pic x(20) value  'YYYYMMDDHHMISS   048'.
-                 05 filler pic x(20) value  'CCYYMMDDTTT      013'.
-                 05 filler pic x(20) value  'YYYYMMDDTTT      013'.
-                 05 filler pic x(20) value  'CYYMMDD          021'.
-                 05 filler pic x(20) value  'CYYMMDDHHMMSS    032'.
-                 05 filler pic x(20) value  'CCYY_MM_DD       063'.
-                 05 filler pic x(20) value  'YYYY_MM_DD       063'.
-                 05 filler pic x(20) value  'DDMMCCYY         060'.
-                 05 filler pic x(20) value  'DDMMYYYY         060'.
-                 05 filler pic x(20) value  'DDMMMYY          005'.
-                 05 filler pic x(20) value  'DDMMYY           002'.
-                 05 filler pic x(20) value  'DD_MM_YY         062'.
-                 05 filler pic x(20) value  'DD_MM_CCYY       065'.
-                 05 filler pic x(20) value  'DD_MM_YYYY       065'.
-                 05 filler pic x(20) value  'MMDDCCYY         014'.
-                 05 filler pic x(20) value  'MMDDYYYY         014'.
-                 05 filler pic x(20) value  'MMDDYY           003'.
-                 05 filler pic x(20) value  'MMDDYYCC         015'.
-                 05 filler pic x(20) value  'MMYY             027'.
-                 05 filler pic x(20) value  'MM_DD_YY         022'.
-                 05 filler pic x(20) value  'MM_DD_CCYY       064'.
-                 05 filler pic x(20) value  'MM_DD_YYYY       064'.
-                 05 filler pic x(20) value  'YYDDD            006'.
-                 05 filler pic x(20) value  'YYMM             026'.
-                 05 filler pic x(20) value  'YYMMDD           001'.
-                 05 filler pic x(20) value  'YY_MM_DD         061'.
-                 05 filler pic x(20) value  'HHMMSS           129'.
-                 05 filler pic x(20) value  'HH_MM_SS         130'.
-                 05 filler pic x(20) value  'HHMM             132'.
-                 05 filler pic x(20) value  'HH_MM            131'.
-                 05 filler pic x(20) value  'not used         000'.
-                 05 filler pic x(20) value  'not used         000'.
-                 05 filler pic x(20) value  'not used         000'.
-                 05 filler pic x(20) value  'not used         000'.
-           02  udc-tbl-r  redefines udc-tbl.
-             03  udc-entry  occurs 44
+           02  w-udc-max                     pic s9(4) comp value 200.
+           02  udc-entry  occurs 1 to 200 times depending on w-udc-tot
                           ascending key w-val  indexed by uIndex.
                  05  w-keyval.
                  07  w-val     pic x(16).
                  07  filler    pic x(1).
                  07  w-key     pic 9(3).
- 
+
+      *    UDC-KEY category markers for the business-validation UDCs.
+      *    these do not go through the udc-tbl format lookup - the
+      *    comment text itself (enum list / min-max / regex) is
+      *    surfaced verbatim in UDC-VAL, and UDC-KEY just flags which
+      *    validation category it belongs to.
+        01 UDC-CATEGORY-KEYS.
+           05 UDC-KEY-ENUM                        PIC 9(3) VALUE 900.
+           05 UDC-KEY-MINMAX                      PIC 9(3) VALUE 901.
+           05 UDC-KEY-REGEX                       PIC 9(3) VALUE 902.
+
         01 WORK-FIELDS.
       *    05 WRK-X                               PIC S9(4) COMP.
            05 wk-dbname2                          PIC x(8).
@@ -204,6 +194,23 @@
            05 w-udc-tot                           PIC S9(4) COMP.
            05 w-depend-on                         PIC x(32).
 
+      *    JSONFLD-SEEN remembers every sanitized jsonfld already
+      *    handed out for the current scan (0210-get-jsonrec resets
+      *    it at OPEN SCAN) so 1800-sanitize-jsonfld can flag two
+      *    distinct element names (e.g. FOO-BAR and FOO_BAR) that
+      *    collapse to the same jsonfld instead of silently letting
+      *    the second one shadow the first.
+        01 JSONFLD-SEEN-TABLE.
+           02  w-jsonfld-seen-max          pic s9(4) comp value 500.
+           02  w-jsonfld-seen-tot          pic s9(4) comp.
+           02  jsonfld-seen occurs 1 to 500 times
+                             depending on w-jsonfld-seen-tot
+                             indexed by jsnIndex.
+                 05  w-jsonfld-seen-val    pic x(32).
+           02  w-jsonfld-collision-sw      pic x(1) value 'N'.
+              88 jsonfld-collision-found                value 'Y'.
+              88 jsonfld-collision-not-found             value 'N'.
+
       * code obtained from simotome.com
         01  BIT-ON                  pic 9     value 1.
         01  BIT-OFF                 pic 9     value 0.
@@ -354,7 +361,9 @@
         77 PREFIX               PIC  X(8).
         77 UDC-KEY              PIC  S9(4) COMP SYNC.
         77 UDC-VAL              PIC  X(16).
-        77 MAPLIST              PIC  X(40).
+        77 MAPLIST              PIC  X(80).
+        77 REQMAP               PIC  X(8).
+        77 UPDMAP               PIC  X(8).
 
 
       *PROCEDURE PARAMETER INDICATORS
@@ -392,6 +401,8 @@
         77 UDC-KEY-i            PIC S9(4) COMP SYNC.
         77 UDC-VAL-i            PIC S9(4) COMP SYNC.
         77 mapList-i            PIC S9(4) COMP SYNC.
+        77 REQMAP-i             PIC S9(4) COMP SYNC.
+        77 UPDMAP-i             PIC S9(4) COMP SYNC.
         EXEC SQL END DECLARE SECTION END-EXEC.
 
       *PROCEDURE CONTROL PARAMETERS
@@ -439,6 +450,7 @@
            02 COPY IDMS RECORD ATTRNEST-132.
            02 COPY IDMS RECORD panelfld-121.
            02 COPY IDMS RECORD pfld-data-147.
+           02 COPY IDMS RECORD UDCFMT-166.
            02 BIND-FLAG                           PIC X(01).
               88 BOUND                                       VALUE 'B'.
               88 UNBOUND                                     VALUE ' '.
@@ -472,11 +484,18 @@
            02 w-date-id                  PIC S9(4) COMP.
            02 w-time-id                  PIC S9(4) COMP.
            02 w-datetime-id              PIC S9(4) COMP.
+           02 w-enum-id                  PIC S9(4) COMP.
+           02 w-minmax-id                PIC S9(4) COMP.
+           02 w-regex-id                 PIC S9(4) COMP.
            02 map-cnt                    PIC S9(4) COMP SYNC.
+      *    raised from 5 to 10 maps (MAPLIST widened to match) so a
+      *    record tied to more than 5 BMS maps still gets a correct
+      *    isReq/isUpd derivation in 1500-check-map-participation.
            02 g-maplist.
                03 g-mapname-list.
-                  07 mapname      pic x(8) occurs 5 times.
-               03 map-dbkey    PIC S9(8) COMP SYNC occurs 5 times.
+                  07 mapname      pic x(8) occurs 10 times.
+               03 map-dbkey    PIC S9(8) COMP SYNC occurs 10 times.
+           02 w-cur-mapname               PIC X(8).
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION USING
@@ -514,6 +533,8 @@
                                UDC-KEY
                                UDC-VAL
                                MapList
+                               REQMAP
+                               UPDMAP
                                parent-i
                                next-i
                                fstchild-i
@@ -548,6 +569,8 @@
                                UDC-KEY-i
                                UDC-VAL-i
                                MapList-i
+                               REQMAP-i
+                               UPDMAP-i
                                RESULT-IND
                                SQLSTATE2
                                PROCEDURE-NAME
@@ -663,10 +686,12 @@
              BIND panelfld-121
              BIND pfld-data-147
              BIND map-098
+             BIND UDCFMT-166
              IF ANY-ERROR-STATUS
                PERFORM 9999-DB-ERROR
              END-IF;
              ready  ddldml usage-mode retrieval
+             perform 0270-load-udc-tbl
              SET BOUND                   TO TRUE
            END-IF.
 
@@ -764,6 +789,7 @@
       *----------------------------------------------------------------*
        SECTION-ENTRY.
       *    display '0210-get-jsonrec'.
+           move 0 to w-jsonfld-seen-tot.
            find current rcdsyn-079.
            obtain owner within sr-rcdsyn.
        DO-WHILE-SR-RCDSYN.
@@ -838,6 +864,7 @@
       *    display '0250-get-udckeys '
       *    move 0 to w-udc-cnt.
            move 0 to w-date-id, w-time-id, w-datetime-id.
+           move 0 to w-enum-id, w-minmax-id, w-regex-id.
            move 'ISPT-DATE-FORMAT' to attr-name-093.
            perform 0260-getudc-id.
       *       display 'dateidx=' NEST-ID-132 error-status
@@ -855,6 +882,24 @@
            if db-status-ok
                move NEST-ID-132 to w-datetime-id
            end-if.
+      *    business validation UDC categories - values are surfaced
+      *    verbatim through UDC-VAL, keyed off UDC-KEY-ENUM/-MINMAX/
+      *    -REGEX rather than the format code table.
+           move 'ISPT-ENUM-VALUES' to attr-name-093.
+           perform 0260-getudc-id.
+           if db-status-ok
+               move NEST-ID-132 to w-enum-id
+           end-if.
+           move 'ISPT-MIN-MAX' to attr-name-093.
+           perform 0260-getudc-id.
+           if db-status-ok
+               move NEST-ID-132 to w-minmax-id
+           end-if.
+           move 'ISPT-REGEX' to attr-name-093.
+           perform 0260-getudc-id.
+           if db-status-ok
+               move NEST-ID-132 to w-regex-id
+           end-if.
        SECTION-EXIT.
            EXIT.
       *----------------------------------------------------------------*
@@ -900,6 +945,45 @@
       *----------------------------------------------------------------*
       *                                                                *
       *                                                                *
+      *----------------------------------------------------------------*
+       0270-load-udc-tbl                    SECTION.
+      *----------------------------------------------------------------*
+      *  load the date/time format code table from the UDCFMT-166     *
+      *  dictionary record (CALC on UDCFMT-CATEGORY-166, duplicates    *
+      *  chained one per format code) instead of a compiled-in table.  *
+      *  performed once per run-unit, from 0100-BIND-DATABASE.         *
+      *----------------------------------------------------------------*
+       SECTION-ENTRY.
+           move 0 to w-udc-tot.
+           move 'DATE-TIME-FORMAT' to UDCFMT-CATEGORY-166.
+           obtain calc UDCFMT-166.
+           if db-rec-not-found
+              display program-name
+               ': UDCFMT dictionary table has no DATE-TIME-FORMAT '
+                 'entries - date/time UDC codes will not resolve.'
+              go to section-exit
+           end-if.
+           perform idms-status.
+       udcfmt-loop.
+           if w-udc-tot not less than w-udc-max
+              display program-name
+               ': UDCFMT dictionary table truncated at ' w-udc-max
+                 ' entries.'
+              go to section-exit
+           end-if.
+           add 1 to w-udc-tot.
+           move function upper-case(UDCFMT-LABEL-166)
+                to w-val(w-udc-tot).
+           move UDCFMT-CODE-166  to w-key(w-udc-tot).
+           obtain duplicate UDCFMT-166.
+           if db-status-ok
+               go to udcfmt-loop
+           end-if.
+       SECTION-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *                                                                *
+      *                                                                *
       *----------------------------------------------------------------*
        0280-fetch-maps                     SECTION.
       *----------------------------------------------------------------*
@@ -909,7 +993,7 @@
            move maplist to g-mapname-list.
        map-loop.
            add 1 to w-i.
-           if w-i > 5
+           if w-i > 10
               go to section-exit
            end-if.
            if mapname(w-i) not = spaces
@@ -1014,6 +1098,7 @@
                move 0              to redefele-i
                compute REDEFELE-seq = ws-rseq(lvl) / 100
       *        display  seq ' ' lvl ' rele:' ele ' redef ' redefele-seq
+               move seq to ws-rseq(lvl)
            end-if.
 
            if   desc-058 = spaces
@@ -1040,7 +1125,9 @@
            perform 1500-check-map-participation.
            perform 1100-get-jsonele.
            perform 1200-get-udc.
-           move '00000' to sqlstate2.
+           if jsonfld-collision-not-found
+              move '00000' to sqlstate2
+           end-if.
 
            if ws-lvl-ix = 0
               move 1   to ws-lvl-ix
@@ -1108,6 +1195,7 @@
               move 0 to PREFIX-i .
               move 0 to UDC-KEY-i .
       *       move spaces to udc-key, udc-val .
+              move 'N' to w-jsonfld-collision-sw.
        SECTION-EXIT.
            EXIT.
 
@@ -1187,6 +1275,25 @@
                  display program-name ' ' function trim(ele)
                           '  udc ' udc-val ' = ' udc-key ;
               end-if;
+      *       business validation UDCs - the comment text is the
+      *       value itself (enum list, min-max range, regex) so it
+      *       is surfaced as-is rather than run through the date/
+      *       time format lookup table.
+              if cmt-id-044 = w-enum-id
+                  move 0             to udc-val-i, udc-key-i
+                  move UDC-KEY-ENUM  to udc-key
+                  move cmt-info-044(1) to udc-val
+              end-if;
+              if cmt-id-044 = w-minmax-id
+                  move 0               to udc-val-i, udc-key-i
+                  move UDC-KEY-MINMAX  to udc-key
+                  move cmt-info-044(1) to udc-val
+              end-if;
+              if cmt-id-044 = w-regex-id
+                  move 0              to udc-val-i, udc-key-i
+                  move UDC-KEY-REGEX  to udc-key
+                  move cmt-info-044(1) to udc-val
+              end-if;
               go to section-exit
            end-if.
            go to udc-loop.
@@ -1206,6 +1313,13 @@
            move 0   to isReq-i.
            MOVE 'N' TO isUpd.
            move 0   to isUpd-i.
+      *    REQMAP/UPDMAP hold the name of the specific map that first
+      *    granted required/updatable, so isReq='Y'/isUpd='Y' is no
+      *    longer just an aggregate flag - null until a map matches.
+           MOVE SPACES TO REQMAP.
+           move -1   to REQMAP-i.
+           MOVE SPACES TO UPDMAP.
+           move -1   to UPDMAP-i.
       *    if map-cnt = 0
       *       if namesyn-mapfld not empty
       *          move 0 to ismapfld-i
@@ -1258,7 +1372,10 @@
        do-while-namesyn.
            obtain prior namesyn-083 within rcdsyn-namesyn
            if db-end-of-set
-              move 0  to OCCDEPEND-seq
+      *       not found walking backward - the depending field may
+      *       be coded after the OCCURS DEPENDING ON array, so also
+      *       search forward from the current element.
+              perform 1560-find-depend-on-fwd
               go to section-exit
            end-if.
            perform idms-status.
@@ -1273,6 +1390,36 @@
        SECTION-EXIT.
            EXIT.
 
+      *----------------------------------------------------------------*
+      *                                                                *
+      *                                                                *
+      *----------------------------------------------------------------*
+       1560-find-depend-on-fwd             SECTION.
+      *----------------------------------------------------------------*
+      *  fallback for 1550-find-depend-on when the depending field is  *
+      *  not found walking backward - re-position on the current       *
+      *  element (saved dbkey) and walk forward instead.                *
+      *----------------------------------------------------------------*
+       SECTION-ENTRY.
+           move 0 to OCCDEPEND-seq.
+           find db-key is ws-save-dbkey-namesyn.
+           perform idms-status.
+       do-while-namesyn-fwd.
+           obtain next namesyn-083 within rcdsyn-namesyn
+           if db-end-of-set
+              go to section-exit
+           end-if.
+           perform idms-status.
+           if syn-name-083 = w-depend-on
+              obtain owner within sdr-namesyn
+              perform idms-status
+              compute occdepend-seq = seq-042 / 100
+              go to section-exit
+           end-if.
+           go to do-while-namesyn-fwd.
+       SECTION-EXIT.
+           EXIT.
+
       *----------------------------------------------------------------*
       *                                                                *
       *                                                                *
@@ -1282,6 +1429,7 @@
        SECTION-ENTRY.
       *    display '1600-getmapinfo'
            find owner within panelfld-mapfld
+           move map-name-098 to w-cur-mapname
            obtain first pfld-data-147 within panelfld-pfld
       *    display 'attr-flag:' function hex-of(ATTR-FLAG-147)
       *        ' mflflg1:' function hex-of(MFLFLG1-124);
@@ -1290,12 +1438,20 @@
            if BTS-PASS-BYTE-03 = 0
               move 0 to isUpd-i
               move 'Y' to isUpd
+              if UPDMAP-i = -1
+                 move 0 to UPDMAP-i
+                 move w-cur-mapname to UPDMAP
+              end-if
            end-if.
            move MFLFLG1-124   to bts-pass-bits.
            perform 7000-expand-bits.
            if BTS-PASS-BYTE-02 = 1
               move 0 to isReq-i
               move 'Y' to isReq
+              if REQMAP-i = -1
+                 move 0 to REQMAP-i
+                 move w-cur-mapname to REQMAP
+              end-if
            end-if.
 
        SECTION-EXIT.
@@ -1316,10 +1472,33 @@
            end-if.
            add 1 to w-i.
            if w-i > 32 or jsonfld(w-i : 1) = ' '
-              go to section-exit
+              go to check-jsonfld-collision
            end-if.
            go to do-while-ok.
 
+      *    two distinct element names (e.g. FOO-BAR and FOO_BAR) can
+      *    sanitize to the same jsonfld - flag it with a distinct
+      *    SQLSTATE/MESSAGE-TEXT instead of letting the later element
+      *    silently shadow the earlier one in the JSON output.
+       check-jsonfld-collision.
+           set jsnIndex to 1.
+           search jsonfld-seen
+              when w-jsonfld-seen-val(jsnIndex) = jsonfld
+                 set jsonfld-collision-found to true
+                 move '01' to SQLSTATE2-CLASS
+                 move 'JFC' to SQLSTATE2-SUBCLASS
+                 string 'Jsonfld collision: ' delimited by size
+                        jsonfld                delimited by space
+                        ' not unique.'         delimited by size
+                     into message-text
+           end-search.
+           if jsonfld-collision-not-found
+              if w-jsonfld-seen-tot < w-jsonfld-seen-max
+                 add 1 to w-jsonfld-seen-tot
+                 move jsonfld to
+                      w-jsonfld-seen-val(w-jsonfld-seen-tot)
+              end-if
+           end-if.
 
        SECTION-EXIT.
            EXIT.
