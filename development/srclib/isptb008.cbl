@@ -0,0 +1,355 @@
+      *COBOL PGM SOURCE FOR isptb008                                    00010015
+      *RETRIEVAL                                                        00020015
+      *DMLIST                                                           00030015
+       IDENTIFICATION DIVISION.                                         00040015
+       PROGRAM-ID.                     isptb008.                        00050015
+       AUTHOR.                         Kosie.                           00060015
+       DATE-WRITTEN.                   26/08/09.                        00070015
+      *----------------------------------------------------------------*00080015
+      *                                                                *00090015
+      *                                                                *00100015
+      * Version diff report between two RECVER values of the same      *00110015
+      * record.                                                        *00120015
+      *                                                                *00130015
+      * isptc001 keys off REC-NAME/RECVER as the CALC key into         *00140015
+      * RCDSYN-079, so this batch job simply drives ISPT.RECORD_INFO   *00150015
+      * with the same key twice - once per RECVER - and diffs the two  *00160015
+      * element walks by ELE, reporting SEQ/LVL/POS/LEN/DTYPE changes.  *00170015
+      *                                                                *00180015
+      * -------------------------------------------------------------  *00190015
+      *                                                                *00200015
+      * SYSIN control card layout, one card, columns 1-68 :             *00210015
+      *   01-32   REC name                                              *00220015
+      *   33-36   RECVER 1  (older version)                             *00230015
+      *   37-40   RECVER 2  (newer version)                             *00240015
+      *                                                                *00250015
+      * Maintenance                                                    *00260015
+      * 26/08/09  new program                                          *00270015
+      *                                                                *00280015
+      *----------------------------------------------------------------*00290015
+       ENVIRONMENT DIVISION.                                            00300015
+      *                                                                 00310015
+       CONFIGURATION SECTION.                                           00320015
+      *SOURCE-COMPUTER.                IBM WITH DEBUGGING MODE.         00330015
+      *                                                                 00340015
+       IDMS-CONTROL SECTION.                                            00350015
+       PROTOCOL.  MODE IS BATCH            DEBUG                        00360015
+                  IDMS-RECORDS MANUAL.                                  00370015
+      *----------------------------------------------------------------*00380015
+      *                                                                *00390015
+      *----------------------------------------------------------------*00400015
+       INPUT-OUTPUT SECTION.                                            00410015
+       FILE-CONTROL.                                                    00420015
+           SELECT SYSIN       ASSIGN TO SYSIN                           00430015
+               FILE STATUS IS WS-SYSIN-STATUS.                          00440015
+           SELECT DIFFRPT     ASSIGN TO DIFFRPT                         00450015
+               FILE STATUS IS WS-DIFFRPT-STATUS.                        00460015
+      *----------------------------------------------------------------*00470015
+      *                                                                *00480015
+      *----------------------------------------------------------------*00490015
+       DATA DIVISION.                                                   00500015
+      *                                                                 00510015
+       FILE SECTION.                                                    00520015
+       FD  SYSIN                                                        00530015
+           RECORDING MODE IS F.                                         00540015
+       01  SYSIN-CARD.                                                  00550015
+           05 SI-REC-NAME                     PIC X(32).                00560015
+           05 SI-RECVER-1                     PIC 9(04).                00570015
+           05 SI-RECVER-2                     PIC 9(04).                00580015
+
+       FD  DIFFRPT                                                      00590015
+           RECORDING MODE IS F.                                         00600015
+       01  DIFFRPT-LINE                       PIC X(132).               00610015
+      *----------------------------------------------------------------*00620015
+       WORKING-STORAGE SECTION.                                         00630015
+        01 FILLER                                 PIC X(50) VALUE       00640015
+            '*******  isptb008  WORKING STORAGE STARTS HERE -->'.       00650015
+
+        01 WORK-FIELDS.                                                 00660015
+           05 W-eof-sw                           PIC X(01) VALUE 'N'.   00670015
+              88 SYSIN-EOF                          VALUE 'Y'.          00680015
+           05 W-search-rec                       PIC X(32).             00690015
+           05 W-recver-1                         PIC S9(4) COMP.        00700015
+           05 W-recver-2                         PIC S9(4) COMP.        00710015
+           05 W-i                                PIC S9(4) COMP.        00720015
+           05 W-j                                PIC S9(4) COMP.        00730015
+           05 W-found-sw                         PIC X(01).             00740015
+              88 W-FOUND-IN-2                       VALUE 'Y'.          00750015
+              88 W-NOT-FOUND-IN-2                    VALUE 'N'.         00760015
+           05 W-diff-cnt                         PIC S9(4) COMP VALUE 0.00770015
+           05 WS-SYSIN-STATUS                    PIC X(02).             00780015
+           05 WS-DIFFRPT-STATUS                  PIC X(02).             00790015
+
+      *    each version's element walk is captured into its own table  *00800015
+      *    keyed by ELE, so the two versions can be compared side by   *00810015
+      *    side without re-querying ISPT.RECORD_INFO for every field.  *00820015
+        01 ELE-SNAPSHOT-1.                                              00830015
+           02 w-snap1-max                    PIC S9(4) COMP VALUE 500.  00840015
+           02 w-snap1-tot                    PIC S9(4) COMP VALUE 0.    00850015
+           02 snap1-entry occurs 0 to 500 times                         00860015
+                          depending on w-snap1-tot                      00870015
+                          indexed by snp1Index.                         00880015
+              05 snap1-ele                   PIC X(32).                 00890015
+              05 snap1-seq                   PIC S9(8) COMP.            00900015
+              05 snap1-lvl                   PIC S9(4) COMP.            00910015
+              05 snap1-pos                   PIC S9(4) COMP.            00920015
+              05 snap1-len                   PIC S9(4) COMP.            00930015
+              05 snap1-dtype                 PIC S9(4) COMP.            00940015
+
+        01 ELE-SNAPSHOT-2.                                              00950015
+           02 w-snap2-max                    PIC S9(4) COMP VALUE 500.  00960015
+           02 w-snap2-tot                    PIC S9(4) COMP VALUE 0.    00970015
+           02 snap2-entry occurs 0 to 500 times                         00980015
+                          depending on w-snap2-tot                      00990015
+                          indexed by snp2Index.                         01000015
+              05 snap2-ele                   PIC X(32).                 01010015
+              05 snap2-seq                   PIC S9(8) COMP.            01020015
+              05 snap2-lvl                   PIC S9(4) COMP.            01030015
+              05 snap2-pos                   PIC S9(4) COMP.            01040015
+              05 snap2-len                   PIC S9(4) COMP.            01050015
+              05 snap2-dtype                 PIC S9(4) COMP.            01060015
+
+        01 REPORT-FIELDS.                                               01070015
+           05 RPT-ADDED.                                                01080015
+              10 FILLER          PIC X(10) VALUE 'ADDED    :'.          01090015
+              10 RPT-ADD-ELE     PIC X(32).                             01100015
+           05 RPT-REMOVED.                                              01110015
+              10 FILLER          PIC X(10) VALUE 'REMOVED  :'.          01120015
+              10 RPT-REM-ELE     PIC X(32).                             01130015
+           05 RPT-CHANGED.                                              01140015
+              10 FILLER          PIC X(10) VALUE 'CHANGED  :'.          01150015
+              10 RPT-CHG-ELE     PIC X(32).                             01160015
+              10 FILLER          PIC X(01) VALUE SPACE.                 01170015
+              10 FILLER          PIC X(06) VALUE 'SEQ  '.               01180015
+              10 RPT-CHG-SEQ1    PIC ZZZZZ9.                            01190015
+              10 FILLER          PIC X(02) VALUE '->'.                  01200015
+              10 RPT-CHG-SEQ2    PIC ZZZZZ9.                            01210015
+              10 FILLER          PIC X(01) VALUE SPACE.                 01220015
+              10 FILLER          PIC X(06) VALUE 'LVL  '.               01230015
+              10 RPT-CHG-LVL1    PIC ZZZ9.                              01240015
+              10 FILLER          PIC X(02) VALUE '->'.                  01250015
+              10 RPT-CHG-LVL2    PIC ZZZ9.                              01260015
+              10 FILLER          PIC X(01) VALUE SPACE.                 01270015
+              10 FILLER          PIC X(06) VALUE 'POS  '.               01280015
+              10 RPT-CHG-POS1    PIC ZZZ9.                              01290015
+              10 FILLER          PIC X(02) VALUE '->'.                  01300015
+              10 RPT-CHG-POS2    PIC ZZZ9.                              01310015
+              10 FILLER          PIC X(01) VALUE SPACE.                 01320015
+              10 FILLER          PIC X(06) VALUE 'LEN  '.               01330015
+              10 RPT-CHG-LEN1    PIC ZZZ9.                              01340015
+              10 FILLER          PIC X(02) VALUE '->'.                  01350015
+              10 RPT-CHG-LEN2    PIC ZZZ9.                              01360015
+              10 FILLER          PIC X(01) VALUE SPACE.                 01370015
+              10 FILLER          PIC X(07) VALUE 'DTYPE  '.             01380015
+              10 RPT-CHG-DTYPE1  PIC ZZZ9.                              01390015
+              10 FILLER          PIC X(02) VALUE '->'.                  01400015
+              10 RPT-CHG-DTYPE2  PIC ZZZ9.                              01410015
+           05 RPT-TOTALS.                                                01420015
+              10 FILLER          PIC X(20) VALUE 'DIFF TOTAL CHANGES = '.01430015
+              10 RPT-DIFF-CNT    PIC ZZZ9.                              01440015
+
+        EXEC SQL BEGIN DECLARE SECTION END-EXEC.                        01450015
+        77 wk-dbname                           PIC x(8).                01460015
+        77 sql-rec-name                        PIC X(32).               01470015
+        77 sql-recver                          PIC S9(4) COMP.          01480015
+        77 sql-ele                             PIC X(32).               01490015
+        77 sql-seq                             PIC S9(8) COMP.          01500015
+        77 sql-lvl                             PIC S9(4) COMP.          01510015
+        77 sql-pos                             PIC S9(4) COMP.          01520015
+        77 sql-len                             PIC S9(4) COMP.          01530015
+        77 sql-dtype                           PIC S9(4) COMP.          01540015
+        77 sql-isgrp                           PIC X(1).                01550015
+        EXEC SQL  end  DECLARE SECTION END-EXEC.                        01560015
+
+        EXEC SQL INCLUDE SQLCA END-EXEC.                                01570015
+
+        EXEC SQL DECLARE ELEWALK CURSOR FOR                             01580015
+             SELECT ELE, SEQ, LVL, POS, LEN, DTYPE, ISGRP                01590015
+               FROM ISPT.RECORD_INFO                                    01600015
+              WHERE REC = :sql-rec-name                                 01610015
+                AND RECVER = :sql-recver                                01620015
+              ORDER BY SEQ                                              01630015
+        END-EXEC.                                                       01640015
+      *----------------------------------------------------------------*01650015
+       PROCEDURE DIVISION.                                              01660015
+      *----------------------------------------------------------------*01670015
+      *                                                                *01680015
+      *----------------------------------------------------------------*01690015
+       0000-MAINLINE                       SECTION.                    01700015
+      *----------------------------------------------------------------*01710015
+       SECTION-ENTRY.                                                  01720015
+           DISPLAY '*  isptb008 ENTRY               *'.                01730015
+           PERFORM 0050-READ-SYSIN.                                    01740015
+           IF SYSIN-EOF                                                01750015
+              DISPLAY 'ISPTB008 - MISSING SYSIN CONTROL CARD.'         01760015
+              STOP RUN                                                 01770015
+           END-IF.                                                     01780015
+           MOVE SI-REC-NAME  TO W-SEARCH-REC.                          01790015
+           MOVE SI-RECVER-1  TO W-RECVER-1.                            01800015
+           MOVE SI-RECVER-2  TO W-RECVER-2.                            01810015
+
+           OPEN OUTPUT DIFFRPT.                                        01820015
+
+           MOVE 0 TO w-snap1-tot.                                      01830015
+           MOVE W-SEARCH-REC TO sql-rec-name.                          01840015
+           MOVE W-RECVER-1   TO sql-recver.                            01850015
+           PERFORM 0200-LOAD-SNAPSHOT-1.                               01860015
+
+           MOVE 0 TO w-snap2-tot.                                      01870015
+           MOVE W-SEARCH-REC TO sql-rec-name.                          01880015
+           MOVE W-RECVER-2   TO sql-recver.                            01890015
+           PERFORM 0300-LOAD-SNAPSHOT-2.                               01900015
+
+           PERFORM 0400-DIFF-SNAPSHOTS.                                01910015
+
+           MOVE W-DIFF-CNT TO RPT-DIFF-CNT.                            01920015
+           WRITE DIFFRPT-LINE FROM RPT-TOTALS.                         01930015
+
+           CLOSE SYSIN, DIFFRPT.                                       01940015
+           EXIT PROGRAM.                                               01950015
+           STOP RUN.                                                   01960015
+       SECTION-EXIT.                                                   01970015
+           EXIT.                                                       01980015
+      *----------------------------------------------------------------*01990015
+       0050-READ-SYSIN                     SECTION.                    02000015
+      *----------------------------------------------------------------*02010015
+       SECTION-ENTRY.                                                  02020015
+           OPEN INPUT SYSIN.                                           02030015
+           READ SYSIN                                                  02040015
+               AT END SET SYSIN-EOF TO TRUE.                           02050015
+       SECTION-EXIT.                                                   02060015
+           EXIT.                                                       02070015
+      *----------------------------------------------------------------*02080015
+       0200-LOAD-SNAPSHOT-1                SECTION.                    02090015
+      *----------------------------------------------------------------*02100015
+       SECTION-ENTRY.                                                  02110015
+           EXEC SQL OPEN ELEWALK END-EXEC.                             02120015
+       fetch-loop-1.                                                   02130015
+           EXEC SQL                                                    02140015
+               FETCH ELEWALK                                           02150015
+                 INTO :sql-ele, :sql-seq, :sql-lvl,                     02160015
+                      :sql-pos, :sql-len, :sql-dtype, :sql-isgrp        02170015
+           END-EXEC.                                                   02180015
+           if sqlcode not = 0                                          02190015
+              go to close-cursor-1                                     02200015
+           end-if.                                                     02210015
+           if w-snap1-tot < w-snap1-max                                02220015
+              add 1 to w-snap1-tot                                     02230015
+              move sql-ele   to snap1-ele(w-snap1-tot)                 02240015
+              move sql-seq   to snap1-seq(w-snap1-tot)                 02250015
+              move sql-lvl   to snap1-lvl(w-snap1-tot)                 02260015
+              move sql-pos   to snap1-pos(w-snap1-tot)                 02270015
+              move sql-len   to snap1-len(w-snap1-tot)                 02280015
+              move sql-dtype to snap1-dtype(w-snap1-tot)               02290015
+           end-if.                                                     02300015
+           go to fetch-loop-1.                                         02310015
+       close-cursor-1.                                                 02320015
+           EXEC SQL CLOSE ELEWALK END-EXEC.                            02330015
+       SECTION-EXIT.                                                   02340015
+           EXIT.                                                       02350015
+      *----------------------------------------------------------------*02360015
+       0300-LOAD-SNAPSHOT-2                SECTION.                    02370015
+      *----------------------------------------------------------------*02380015
+       SECTION-ENTRY.                                                  02390015
+           EXEC SQL OPEN ELEWALK END-EXEC.                             02400015
+       fetch-loop-2.                                                   02410015
+           EXEC SQL                                                    02420015
+               FETCH ELEWALK                                           02430015
+                 INTO :sql-ele, :sql-seq, :sql-lvl,                     02440015
+                      :sql-pos, :sql-len, :sql-dtype, :sql-isgrp        02450015
+           END-EXEC.                                                   02460015
+           if sqlcode not = 0                                          02470015
+              go to close-cursor-2                                     02480015
+           end-if.                                                     02490015
+           if w-snap2-tot < w-snap2-max                                02500015
+              add 1 to w-snap2-tot                                     02510015
+              move sql-ele   to snap2-ele(w-snap2-tot)                 02520015
+              move sql-seq   to snap2-seq(w-snap2-tot)                 02530015
+              move sql-lvl   to snap2-lvl(w-snap2-tot)                 02540015
+              move sql-pos   to snap2-pos(w-snap2-tot)                 02550015
+              move sql-len   to snap2-len(w-snap2-tot)                 02560015
+              move sql-dtype to snap2-dtype(w-snap2-tot)               02570015
+           end-if.                                                     02580015
+           go to fetch-loop-2.                                         02590015
+       close-cursor-2.                                                 02600015
+           EXEC SQL CLOSE ELEWALK END-EXEC.                            02610015
+       SECTION-EXIT.                                                   02620015
+           EXIT.                                                       02630015
+      *----------------------------------------------------------------*02640015
+      *  removed / changed - drive off snapshot 1, matching each ELE   *02650015
+      *  against snapshot 2.                                            *02660015
+      *----------------------------------------------------------------*02670015
+       0400-DIFF-SNAPSHOTS                 SECTION.                    02680015
+      *----------------------------------------------------------------*02690015
+       SECTION-ENTRY.                                                  02700015
+           move 1 to w-i.                                              02710015
+       diff-loop-1.                                                    02720015
+           if w-i > w-snap1-tot                                        02730015
+              go to diff-added-loop                                    02740015
+           end-if.                                                     02750015
+           set w-not-found-in-2 to true.                               02760015
+           move 1 to w-j.                                              02770015
+       match-loop-1.                                                   02780015
+           if w-j > w-snap2-tot                                        02790015
+              go to end-match-1                                        02800015
+           end-if.                                                     02810015
+           if snap1-ele(w-i) = snap2-ele(w-j)                          02820015
+              set w-found-in-2 to true                                 02830015
+              if  snap1-seq(w-i)   not = snap2-seq(w-j)                02840015
+              or  snap1-lvl(w-i)   not = snap2-lvl(w-j)                02850015
+              or  snap1-pos(w-i)   not = snap2-pos(w-j)                02860015
+              or  snap1-len(w-i)   not = snap2-len(w-j)                02870015
+              or  snap1-dtype(w-i) not = snap2-dtype(w-j)              02880015
+                 add 1 to W-DIFF-CNT                                   02890015
+                 move snap1-ele(w-i)   to RPT-CHG-ELE                  02900015
+                 move snap1-seq(w-i)   to RPT-CHG-SEQ1                 02910015
+                 move snap2-seq(w-j)   to RPT-CHG-SEQ2                 02920015
+                 move snap1-lvl(w-i)   to RPT-CHG-LVL1                 02930015
+                 move snap2-lvl(w-j)   to RPT-CHG-LVL2                 02940015
+                 move snap1-pos(w-i)   to RPT-CHG-POS1                 02950015
+                 move snap2-pos(w-j)   to RPT-CHG-POS2                 02960015
+                 move snap1-len(w-i)   to RPT-CHG-LEN1                 02970015
+                 move snap2-len(w-j)   to RPT-CHG-LEN2                 02980015
+                 move snap1-dtype(w-i) to RPT-CHG-DTYPE1               02990015
+                 move snap2-dtype(w-j) to RPT-CHG-DTYPE2               03000015
+                 write DIFFRPT-LINE from RPT-CHANGED                   03010015
+              end-if                                                   03020015
+              go to end-match-1                                        03030015
+           end-if.                                                     03040015
+           add 1 to w-j.                                               03050015
+           go to match-loop-1.                                         03060015
+       end-match-1.                                                    03070015
+           if w-not-found-in-2                                         03080015
+              add 1 to W-DIFF-CNT                                      03090015
+              move snap1-ele(w-i) to RPT-REM-ELE                       03100015
+              write DIFFRPT-LINE from RPT-REMOVED                      03110015
+           end-if.                                                     03120015
+           add 1 to w-i.                                               03130015
+           go to diff-loop-1.                                          03140015
+
+      *    added - drive off snapshot 2, report any ELE not present    *03150015
+      *    in snapshot 1 at all.                                        *03160015
+       diff-added-loop.                                                03170015
+           move 1 to w-i.                                              03180015
+       diff-loop-2.                                                    03190015
+           if w-i > w-snap2-tot                                        03200015
+              go to section-exit                                       03210015
+           end-if.                                                     03220015
+           move 1 to w-j.                                              03230015
+       match-loop-2.                                                   03240015
+           if w-j > w-snap1-tot                                        03250015
+              add 1 to W-DIFF-CNT                                      03260015
+              move snap2-ele(w-i) to RPT-ADD-ELE                       03270015
+              write DIFFRPT-LINE from RPT-ADDED                        03280015
+              go to end-match-2                                        03290015
+           end-if.                                                     03300015
+           if snap2-ele(w-i) = snap1-ele(w-j)                          03310015
+              go to end-match-2                                        03320015
+           end-if.                                                     03330015
+           add 1 to w-j.                                               03340015
+           go to match-loop-2.                                         03350015
+       end-match-2.                                                    03360015
+           add 1 to w-i.                                               03370015
+           go to diff-loop-2.                                          03380015
+       SECTION-EXIT.                                                   03390015
+           EXIT.                                                       03400015
